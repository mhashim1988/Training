@@ -0,0 +1,42 @@
+000100*((INCLUDE DFHAID)).                                              00000100
+000200*                                                                 00000200
+000300*    STANDARD CICS ATTENTION IDENTIFIER (AID) VALUES.             00000300
+000400*    SHIPPED AS PART OF CICS BASE - REPRODUCED HERE FOR OFFLINE   00000400
+000500*    COMPILE/TEST WHERE THE LIBRARY COPY IS NOT AVAILABLE.        00000500
+000600*                                                                 00000600
+000700 01  DFHAID.                                                      00000700
+000800     02  DFHNULL     PIC X   VALUE ' '.                           00000800
+000900     02  DFHENTER    PIC X   VALUE ''''.                          00000900
+001000     02  DFHCLEAR    PIC X   VALUE '_'.                           00001000
+001100     02  DFHPEN      PIC X   VALUE '='.                           00001100
+001200     02  DFHOPID     PIC X   VALUE 'W'.                           00001200
+001300     02  DFHPA1      PIC X   VALUE '%'.                           00001300
+001400     02  DFHPA2      PIC X   VALUE '>'.                           00001400
+001500     02  DFHPA3      PIC X   VALUE ','.                           00001500
+001600     02  DFHPF1      PIC X   VALUE '1'.                           00001600
+001700     02  DFHPF2      PIC X   VALUE '2'.                           00001700
+001800     02  DFHPF3      PIC X   VALUE '3'.                           00001800
+001900     02  DFHPF4      PIC X   VALUE '4'.                           00001900
+002000     02  DFHPF5      PIC X   VALUE '5'.                           00002000
+002100     02  DFHPF6      PIC X   VALUE '6'.                           00002100
+002200     02  DFHPF7      PIC X   VALUE '7'.                           00002200
+002300     02  DFHPF8      PIC X   VALUE '8'.                           00002300
+002400     02  DFHPF9      PIC X   VALUE '9'.                           00002400
+002500     02  DFHPF10     PIC X   VALUE ':'.                           00002500
+002600     02  DFHPF11     PIC X   VALUE '#'.                           00002600
+002700     02  DFHPF12     PIC X   VALUE '@'.                           00002700
+002800     02  DFHPF13     PIC X   VALUE 'A'.                           00002800
+002900     02  DFHPF14     PIC X   VALUE 'B'.                           00002900
+003000     02  DFHPF15     PIC X   VALUE 'C'.                           00003000
+003100     02  DFHPF16     PIC X   VALUE 'D'.                           00003100
+003200     02  DFHPF17     PIC X   VALUE 'E'.                           00003200
+003300     02  DFHPF18     PIC X   VALUE 'F'.                           00003300
+003400     02  DFHPF19     PIC X   VALUE 'G'.                           00003400
+003500     02  DFHPF20     PIC X   VALUE 'H'.                           00003500
+003600     02  DFHPF21     PIC X   VALUE 'I'.                           00003600
+003700     02  DFHPF22     PIC X   VALUE X'6B'.                         00003700
+003800     02  DFHPF23     PIC X   VALUE X'6C'.                         00003800
+003900     02  DFHPF24     PIC X   VALUE X'6D'.                         00003900
+004000     02  DFHMSRE     PIC X   VALUE 'X'.                           00004000
+004100     02  DFHSTRF     PIC X   VALUE 'h'.                           00004100
+004200     02  DFHTRIG     PIC X   VALUE X'FF'.                         00004200
