@@ -0,0 +1,34 @@
+000100*((INCLUDE EPSAUDIT)).                                            00000100
+000200*                                                                 00000200
+000300*    AUDIT RECORD WRITTEN TO TDQ EPAU BY EPSCMORT'S NEW           00000300
+000400*    A630-WRITE-AUDIT-TRAIL - ONE RECORD PER PASS THROUGH         00000400
+000500*    A600-CALCULATE-MORTGAGE, ACCEPTED OR REJECTED, SO COMPLIANCE 00000500
+000600*    OR A CUSTOMER DISPUTE CAN ALWAYS ANSWER WHO QUOTED THIS AND  00000600
+000700*    WHEN.  SEPARATE FROM EPSQUOTE SINCE THAT FILE IS BROWSABLE   00000700
+000800*    AND MAINTAINABLE - EPSMLIST CAN DELETE A ROW FROM IT - WHICH 00000800
+000900*    MAKES IT UNFIT AS THE SYSTEM OF RECORD FOR AN AUDIT TRAIL.   00000900
+001000*    MOST FIELDS ARE MOVED FROM THE EPSQ-RECORD THAT              00001000
+001100*    A620-SAVE-QUOTE-HISTORY JUST BUILT SO THE SAME DATE/TIME/    00001100
+001200*    TERMID/TASKNBR STAY THE SAME FOR A SINGLE PASS; EPAU-TRANID  00001200
+001300*    AND THE ESCROW FIELDS ARE CAPTURED INDEPENDENTLY HERE.       00001300
+001400*                                                                 00001400
+001500 01  EPAU-RECORD.                                                 00001500
+001600     05  EPAU-AUDIT-DATE            PIC 9(08).                    00001600
+001700     05  EPAU-AUDIT-TIME            PIC 9(06).                    00001700
+001800     05  EPAU-TERMID                PIC X(04).                    00001800
+001900     05  EPAU-TRANID                PIC X(04).                    00001900
+002000     05  EPAU-TASKNBR               PIC 9(07).                    00002000
+002100     05  EPAU-OPERATOR-ID           PIC X(03).                    00002100
+002200     05  EPAU-LOAN-PRODUCT          PIC X(04).                    00002200
+002300     05  EPAU-PRINCIPLE-DATA        PIC 9(07)V99.                 00002300
+002400     05  EPAU-NUMBER-OF-YEARS       PIC 9(02).                    00002400
+002500     05  EPAU-QUOTED-INTEREST-RATE  PIC 9(02)V999.                00002500
+002600     05  EPAU-DOWN-PAYMENT-PCT      PIC 9(02)V99.                 00002600
+002700     05  EPAU-ANNUAL-PROPERTY-TAX   PIC 9(07)V99.                 00002700
+002800     05  EPAU-ANNUAL-INSURANCE      PIC 9(07)V99.                 00002800
+002900     05  EPAU-MONTH-PAYMENT         PIC 9(07)V99.                 00002900
+003000     05  EPAU-ESCROW-PAYMENT        PIC 9(07)V99.                 00003000
+003100     05  EPAU-PITI-PAYMENT          PIC 9(07)V99.                 00003100
+003200     05  EPAU-VALIDATION-STATUS     PIC X(01).                    00003200
+003300         88  EPAU-QUOTE-ACCEPTED          VALUE 'A'.              00003300
+003400         88  EPAU-QUOTE-REJECTED          VALUE 'R'.              00003400
