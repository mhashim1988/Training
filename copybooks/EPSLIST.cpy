@@ -0,0 +1,24 @@
+000100*((INCLUDE EPSLIST)).                                             00000100
+000200*                                                                 00000200
+000300*    SYMBOLIC MAP FOR MAPSET EPSLIST, MAP EPLIST (BMS MEMBER      00000300
+000400*    EPSLIST.BMS) - THE QUOTE HISTORY BROWSE/MAINTENANCE SCREEN   00000400
+000500*    DRIVEN BY EPSMLIST.  EPLISTI HOLDS FIELDS RECEIVED FROM THE  00000500
+000600*    TERMINAL, EPLISTO HOLDS FIELDS SENT BACK TO IT.  THE BROWSE  00000600
+000700*    IS ALWAYS IN QUOTE DATE ORDER (THE EPSQUOTE KEY SEQUENCE);   00000700
+000800*    EPLLOAMI/EPLHIAMI OPTIONALLY NARROW IT TO A LOAN AMOUNT RANGE00000800
+000900*                                                                 00000900
+001000 01  EPLISTI.                                                     00001000
+001100     05  EPLACTI                    PIC X(01).                    00001100
+001200     05  EPLSELI                    PIC X(02).                    00001200
+001300     05  EPLLOAMI                   PIC X(09).                    00001300
+001400     05  EPLHIAMI                   PIC X(09).                    00001400
+001500*                                                                 00001500
+001600 01  EPLISTO.                                                     00001600
+001700     05  EPLMSGO                    PIC X(60).                    00001700
+001800     05  EPLROWO OCCURS 10 TIMES.                                 00001800
+001900         10  EPLRDATO               PIC X(08).                    00001900
+002000         10  EPLRTIMO               PIC X(06).                    00002000
+002100         10  EPLRPRNO               PIC X(12).                    00002100
+002200         10  EPLRYRSO               PIC X(02).                    00002200
+002300         10  EPLRRATO               PIC X(06).                    00002300
+002400         10  EPLRPAYO               PIC X(12).                    00002400
