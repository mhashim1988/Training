@@ -0,0 +1,55 @@
+000100*((INCLUDE EPSMORT)).                                              00000100
+000200*                                                                 00000200
+000300*    SYMBOLIC MAP FOR MAPSET EPSMORT, MAP EPMENU (BMS MEMBER      00000300
+000400*    EPSMORT.BMS).  EPMENUI HOLDS FIELDS RECEIVED FROM THE        00000400
+000500*    TERMINAL, EPMENUO HOLDS FIELDS SENT BACK TO IT.              00000500
+000600*                                                                 00000600
+000700 01  EPMENUI.                                                     00000700
+000800     05  EPCUSTNI                   PIC X(08).                    00000800
+000900     05  EPCNAMEI                   PIC X(30).                    00000900
+001000     05  EPPRODI                    PIC X(04).                    00001000
+001100     05  EPLOANI                    PIC X(10).                    00001100
+001200     05  EPYEARSI                   PIC X(02).                    00001200
+001300     05  EPRATEI                    PIC X(06).                    00001300
+001310     05  EPDOWNPI                   PIC X(06).                    00001310
+001320     05  EPTAXI                     PIC X(10).                    00001320
+001330     05  EPINSURI                   PIC X(10).                    00001330
+001332     05  EPSAVEI                    PIC X(10).                    00001332
+001334     05  EPCONTRI                   PIC X(10).                    00001334
+001336     05  EPRETYRI                   PIC X(02).                    00001336
+001340*                                                                 00001340
+001350*    EPDOWNPI/EPTAXI/EPINSURI ARE OPTIONAL - WHEN KEYED, A600-    00001350
+001360*    CALCULATE-MORTGAGE RETURNS A FULL PITI PAYMENT INSTEAD OF    00001360
+001370*    A BARE PRINCIPAL-AND-INTEREST PAYMENT (SEE EPSCSMRT).        00001370
+001380*                                                                 00001380
+001385*    EPSAVEI/EPCONTRI/EPRETYRI FEED THE RETIREMENT PROJECTION ON  00001385
+001390*    PF7 (SEE A800-CALCULATE-RETIREMENT AND EPSRETIR) - CURRENT   00001390
+001395*    SAVINGS, MONTHLY CONTRIBUTION AND YEARS TO RETIREMENT.       00001395
+001400*                                                                 00001400
+001500*    EPCUSTNI/EPCNAMEI ARE OPTIONAL - WHEN KEYED, A600-CALCULATE- 00001500
+001600*    MORTGAGE ALSO FILES THE QUOTE AS A LOAN APPLICATION (SEE     00001600
+001700*    A625-SAVE-LOAN-APPLICATION).  A BLANK CUSTOMER ID LEAVES THE 00001700
+001800*    SCREEN WORKING EXACTLY AS A QUICK ANONYMOUS CALCULATION.     00001800
+001900*                                                                 00001900
+002000*    EPPRODI DRIVES EPRATEI FROM THE EPSRATE TABLE (SEE           00002000
+002100*    A460-DETERMINE-RATE) - A TELLER CAN STILL HAND-KEY EPRATEI   00002100
+002200*    OVER THE TABLE RATE ONLY IF EPSRT-AUTHORIZED-OPERATOR.       00002200
+002300*                                                                 00002300
+002400 01  EPMENUO.                                                     00002400
+002500     05  EPPRODO                    PIC X(04).                    00002500
+002600     05  EPLOANO                    PIC X(10).                    00002600
+002700     05  EPYEARSO                   PIC X(02).                    00002700
+002800     05  EPRATEO                    PIC X(06).                    00002800
+002900     05  EPPAYMNTO                  PIC X(12).                    00002900
+002950     05  EPPITIO                    PIC X(12).                    00002950
+002960     05  EPRETBALO                  PIC X(12).                    00002960
+003000     05  MSGERRO                    PIC X(60).                    00003000
+003100     05  MSGERRA                    PIC X(01).                    00003100
+003200*                                                                 00003200
+003300*    EPPRODO/EPLOANO/EPYEARSO/EPRATEO LET A CALLER REWRITE THE    00003300
+003400*    LOAN ENTRY FIELDS (EPSMLIST REDISPLAYING A QUOTE PULLED      00003400
+003500*    FROM HISTORY).  EPPITIO IS THE FULL PITI PAYMENT - BLANK     00003500
+003550*    (SAME AS EPPAYMNTO) WHEN NO ESCROW INPUTS WERE KEYED.        00003550
+003560*                                                                 00003560
+003570*    EPRETBALO IS THE PROJECTED RETIREMENT BALANCE RETURNED BY    00003570
+003580*    A800-CALCULATE-RETIREMENT OFF EPSAVEI/EPCONTRI/EPRETYRI.     00003580
