@@ -0,0 +1,44 @@
+000100*((INCLUDE EPSMTCOM)).                                             00000100
+000200*                                                                 00000200
+000300*    COMMAREA LAYOUT PASSED BETWEEN EPSCMORT-MAINLINE, EPSCSMRT   00000300
+000400*    AND EPSMLIST.  INCLUDED UNDER A 01-LEVEL BY THE CALLER.      00000400
+000500*                                                                 00000500
+000600     05  PROCESS-INDICATOR             PIC X(01).                 00000600
+000700         88  PROCESS-MENU-SCREEN              VALUE '3'.          00000700
+000800         88  PROCESS-LIST-SCREEN              VALUE '9'.          00000800
+000810         88  PROCESS-MAINT-SCREEN              VALUE '5'.         00000810
+000820     05  SCREEN-SHOWN-SWITCH           PIC X(01).                 00000820
+000830         88  SCREEN-ALREADY-SHOWN              VALUE 'Y'.         00000830
+000840*   EPSL-FIRST-KEY ANCHORS THE PAGE EPSMLIST IS CURRENTLY         00000840
+000850*   SHOWING SO A NEW PSEUDO-CONVERSATIONAL TASK CAN RE-OPEN THE   00000850
+000860*   EPSQUOTE BROWSE WHERE THE LAST ONE LEFT OFF.                  00000860
+000870     05  EPSL-FIRST-KEY                PIC X(25).                 00000870
+000900     05  EPSPCOM-LOAN-PRODUCT           PIC X(04).                00000900
+001000     05  EPSPCOM-PRINCIPLE-DATA         PIC 9(07)V99.             00001000
+001100     05  EPSPCOM-NUMBER-OF-YEARS        PIC 9(02).                00001100
+001200     05  EPSPCOM-QUOTED-INTEREST-RATE   PIC 9(02)V999.            00001200
+001210     05  EPSPCOM-DOWN-PAYMENT-PCT       PIC 9(02)V99.             00001210
+001220     05  EPSPCOM-ANNUAL-PROPERTY-TAX    PIC 9(07)V99.             00001220
+001230     05  EPSPCOM-ANNUAL-INSURANCE       PIC 9(07)V99.             00001230
+001300     05  EPSPCOM-YEAR-MONTH-IND         PIC X(01).                00001300
+001400     05  EPSPCOM-RETURN-MONTH-PAYMENT   PIC 9(07)V99.             00001400
+001410     05  EPSPCOM-RETURN-ESCROW-PAYMENT  PIC 9(07)V99.             00001410
+001420     05  EPSPCOM-RETURN-PITI-PAYMENT    PIC 9(07)V99.             00001420
+001500     05  EPSPCOM-ERRMSG                 PIC X(60).                00001500
+001510*                                                                 00001510
+001520*    EPSPCOM-DOWN-PAYMENT-PCT/ANNUAL-PROPERTY-TAX/ANNUAL-         00001520
+001530*    INSURANCE ARE OPTIONAL - LEFT ZERO, EPSCSMRT RETURNS A       00001530
+001540*    PITI PAYMENT EQUAL TO THE PLAIN P&I PAYMENT.  PMI IS ADDED   00001540
+001550*    INTO THE ESCROW PORTION WHENEVER A DOWN PAYMENT UNDER 20%    00001550
+001560*    IS GIVEN.  RETURN-MONTH-PAYMENT REMAINS P&I ONLY SINCE       00001560
+001570*    EPSAMSCH'S AMORTIZATION MATH NEEDS THE PLAIN PAYMENT, NOT    00001570
+001580*    THE TOTAL WITH ESCROW, TO BACK INTO PRINCIPAL/INTEREST.      00001580
+001590     05  EPSPCOM-CURRENT-SAVINGS         PIC 9(07)V99.            00001590
+001600     05  EPSPCOM-MONTHLY-CONTRIBUTION    PIC 9(07)V99.            00001600
+001610     05  EPSPCOM-YEARS-TO-RETIREMENT     PIC 9(02).               00001610
+001620     05  EPSPCOM-RETURN-RETIREMENT-BAL   PIC 9(07)V99.            00001620
+001630*                                                                 00001630
+001640*    EPSPCOM-CURRENT-SAVINGS/MONTHLY-CONTRIBUTION/YEARS-TO-       00001640
+001650*    RETIREMENT ARE OPTIONAL - THE NEW EPSRETIR PROGRAM PROJECTS  00001650
+001660*    A RETIREMENT BALANCE OFF THEM, RETURNED IN EPSPCOM-RETURN-   00001660
+001670*    RETIREMENT-BAL, THE SAME WAY EPSCSMRT RETURNS A PAYMENT.     00001670
