@@ -0,0 +1,13 @@
+000100*((INCLUDE EPSNBRPM)).                                            00000100
+000200*                                                                 00000200
+000300*    PARAMETER AREA PASSED TO EPSNBRVL TO VALIDATE A SCREEN-KEYED 00000300
+000400*    NUMERIC FIELD AND SPLIT IT INTO WHOLE/DECIMAL PORTIONS.      00000400
+000500*                                                                 00000500
+000600 01  EPS-NUMBER-VALIDATION.                                       00000600
+000700     05  EPSPARM-VALIDATE-DATA      PIC X(10).                    00000700
+000800     05  EPSPARM-MAX-LENGTH         PIC 9(02).                    00000800
+000900     05  EPSPARM-NUMBER             PIC 9(07).                    00000900
+001000     05  EPSPARM-DECIMAL            PIC V999.                     00001000
+001100     05  EPSPARM-RETURN-CODE        PIC X(01).                    00001100
+001200         88  EPSPARM-VALID                 VALUE '0'.             00001200
+001300         88  EPSPARM-INVALID               VALUE '1'.             00001300
