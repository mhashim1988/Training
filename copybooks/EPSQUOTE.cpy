@@ -0,0 +1,26 @@
+000100*((INCLUDE EPSQUOTE)).                                            00000100
+000200*                                                                 00000200
+000300*    RECORD LAYOUT FOR THE EPSQUOTE VSAM KSDS - ONE ROW PER       00000300
+000400*    COMPLETED MORTGAGE CALCULATION.  KEY IS DATE/TIME LEADING SO 00000400
+000500*    A STARTBR/READNEXT BROWSE COMES BACK IN DATE ORDER.  WRITTEN 00000500
+000600*    BY EPSCMORT, READ/DELETED BY EPSMLIST, READ BY THE NIGHTLY   00000600
+000700*    EPSQRPT VOLUME REPORT.  EPSQ-VALIDATION-STATUS TELLS EPSQRPT 00000700
+000750*    A QUOTE THAT CAME BACK FROM EPSCSMRT WITH AN ERROR MESSAGE   00000750
+000760*    APART FROM ONE THAT QUOTED A REAL PAYMENT.                   00000760
+000800*                                                                 00000800
+000900 01  EPSQ-RECORD.                                                 00000900
+001000     05  EPSQ-KEY.                                                00001000
+001100         10  EPSQ-QUOTE-DATE        PIC 9(08).                    00001100
+001200         10  EPSQ-QUOTE-TIME        PIC 9(06).                    00001200
+001300         10  EPSQ-TERMID            PIC X(04).                    00001300
+001400         10  EPSQ-TASKNBR           PIC 9(07).                    00001400
+001500     05  EPSQ-OPERATOR-ID           PIC X(03).                    00001500
+001600     05  EPSQ-LOAN-PRODUCT          PIC X(04).                    00001600
+001700     05  EPSQ-PRINCIPLE-DATA        PIC 9(07)V99.                 00001700
+001800     05  EPSQ-NUMBER-OF-YEARS       PIC 9(02).                    00001800
+001900     05  EPSQ-QUOTED-INTEREST-RATE  PIC 9(02)V999.                00001900
+002000     05  EPSQ-MONTH-PAYMENT         PIC 9(07)V99.                 00002000
+002050     05  EPSQ-VALIDATION-STATUS     PIC X(01).                    00002050
+002060         88  EPSQ-QUOTE-ACCEPTED           VALUE 'A'.              00002060
+002070         88  EPSQ-QUOTE-REJECTED           VALUE 'R'.              00002070
+002100     05  FILLER                     PIC X(09).                    00002100
