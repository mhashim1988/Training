@@ -0,0 +1,19 @@
+000100*((INCLUDE EPSRATE)).                                              00000100
+000200*                                                                 00000200
+000300*    RECORD LAYOUT FOR THE EPSRATE VSAM KSDS - THE MAINTAINED     00000300
+000400*    INTEREST RATE TABLE.  KEY IS LOAN PRODUCT CODE FOLLOWED BY   00000400
+000500*    EFFECTIVE DATE.  EPSRTMNT ALWAYS SETS TODAY'S RATE FOR A     00000500
+000600*    PRODUCT UNDER TODAY'S DATE, SO A GIVEN PRODUCT'S CURRENT     00000600
+000700*    RATE IS ALWAYS THE ROW KEYED BY TODAY - OLDER ROWS STAY ON   00000700
+000800*    FILE AS HISTORY.  READ BY EPSCMORT TO DRIVE EPRATEI INSTEAD  00000800
+000900*    OF HAND-KEYING IT.                                          00000900
+000950*                                                                 00000950
+001000 01  EPSR-RECORD.                                                 00001000
+001100     05  EPSR-KEY.                                                00001100
+001200         10  EPSR-PRODUCT-CODE      PIC X(04).                    00001200
+001300         10  EPSR-EFFECTIVE-DATE    PIC 9(08).                    00001300
+001400     05  EPSR-INTEREST-RATE         PIC 9(02)V999.                00001400
+001500     05  EPSR-SET-BY-OPERATOR       PIC X(03).                    00001500
+001600     05  EPSR-SET-DATE              PIC 9(08).                    00001600
+001700     05  EPSR-SET-TIME              PIC 9(06).                    00001700
+001800     05  FILLER                     PIC X(10).                    00001800
