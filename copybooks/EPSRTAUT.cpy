@@ -0,0 +1,9 @@
+000100*((INCLUDE EPSRTAUT)).                                             00000100
+000200*                                                                 00000200
+000300*    OPERATOR IDS AUTHORIZED TO OVERRIDE A TABLE-DRIVEN RATE ON   00000300
+000400*    EPMENU (EPSCMORT) OR TO MAINTAIN THE EPSRATE TABLE ITSELF    00000400
+000500*    (EPSRTMNT).  A SHORT HARD-KEYED LIST, MAINTAINED HERE UNTIL  00000500
+000600*    THIS SHOP GROWS A REAL SECURITY-PROFILE TABLE FOR IT.        00000600
+000700*                                                                 00000700
+000800 01  EPSRT-OPERATOR-ID              PIC X(03).                    00000800
+000900     88  EPSRT-AUTHORIZED-OPERATOR  VALUES 'SUP' 'MGR' 'ADM'.     00000900
