@@ -0,0 +1,16 @@
+000100*((INCLUDE EPSRTMN)).                                              00000100
+000200*                                                                 00000200
+000300*    SYMBOLIC MAP FOR MAPSET EPSRTMN, MAP EPRTMN (BMS MEMBER      00000300
+000400*    EPSRTMN.BMS) - THE DAILY RATE MAINTENANCE SCREEN DRIVEN BY   00000400
+000500*    EPSRTMNT.  EPRTMNI HOLDS FIELDS RECEIVED FROM THE TERMINAL,  00000500
+000600*    EPRTMNO HOLDS FIELDS SENT BACK TO IT.                        00000600
+000700*                                                                 00000700
+000800 01  EPRTMNI.                                                     00000800
+000900     05  EPMPRODI                   PIC X(04).                    00000900
+001000     05  EPMRATEI                   PIC X(06).                    00001000
+001100*                                                                 00001100
+001200 01  EPRTMNO.                                                     00001200
+001210     05  EPMPRODO                   PIC X(04).                    00001210
+001300     05  EPMCURRO                   PIC X(06).                    00001300
+001400     05  EPMCURDO                   PIC X(08).                    00001400
+001500     05  EPMMSGO                    PIC X(60).                    00001500
