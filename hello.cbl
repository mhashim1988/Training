@@ -38,6 +38,11 @@
 003800*                                                                 00003800
 003900 01 W-RETIREMENT-WA            PIC 9(4).                          00003900
 004000 01 W-COMAREA-LENGTH           PIC 9(4) COMP.                     00004000
+004003 01 W-COMLEN-SWITCH            PIC X(01).                         00004003
+004006    88 W-COMAREA-LENGTH-BAD           VALUE '1'.                  00004006
+004010 01 W-ABSTIME                  PIC S9(15) COMP-3.                 00004010
+004020 COPY EPSQUOTE.                                                   00004020
+004030 COPY EPSAUDIT.                                                   00004030
 004100                                                                  00004100
 004200 01 SQL-ERROR-MSG.                                                00004200
 004300    03 FILLER                  PIC X(11)        VALUE             00004300
@@ -48,11 +53,62 @@
 004800         INCLUDE SQLCA                                            00004800
 004900     END-EXEC.                                                    00004900
 005000*                                                                 00005000
-005100     EXEC SQL DECLARE SYSIBM.SYSDUMMY1 TABLE                      00005100
-005200     ( IBMREQD CHAR(1) NOT NULL                                   00005200
-005300     ) END-EXEC.                                                  00005300
-005400*                                                                 00005400
-005500 01 IBMREQD                    PIC X(1).                          00005500
+005100*                                                                 00005100
+005110*    EPSLNAPP IS THE DB2-BACKED LOAN APPLICATION TABLE - ONE ROW  00005110
+005120*    PER APPLICANT CAPTURED OFF A SUCCESSFUL CALCULATION (SEE     00005120
+005130*    A625-SAVE-LOAN-APPLICATION).  KEYED BY CUSTOMER ID PLUS THE  00005130
+005140*    APPLICATION DATE/TIME SO A CUSTOMER CAN APPLY MORE THAN ONCE.00005140
+005150*                                                                 00005150
+005160     EXEC SQL DECLARE EPSLNAPP TABLE                              00005160
+005170     ( CUSTOMER_ID       CHAR(8)      NOT NULL,                   00005170
+005180       APPLICATION_DATE  CHAR(8)      NOT NULL,                   00005180
+005190       APPLICATION_TIME  CHAR(6)      NOT NULL,                   00005190
+005200       CUSTOMER_NAME     CHAR(30)     NOT NULL,                   00005200
+005210       PRINCIPAL_AMT     DECIMAL(9,2) NOT NULL,                   00005210
+005220       NUMBER_OF_YEARS   DECIMAL(2,0) NOT NULL,                   00005220
+005230       INTEREST_RATE     DECIMAL(5,3) NOT NULL,                   00005230
+005240       MONTHLY_PAYMENT   DECIMAL(9,2) NOT NULL,                   00005240
+005250       TERMINAL_ID       CHAR(4)      NOT NULL                    00005250
+005260     ) END-EXEC.                                                  00005260
+005270*                                                                 00005270
+005280 01 EPSLNAPP-ROW.                                                 00005280
+005290    05 EPSLA-CUSTOMER-ID       PIC X(08).                         00005290
+005300    05 EPSLA-APPLICATION-DATE  PIC X(08).                         00005300
+005310    05 EPSLA-APPLICATION-TIME  PIC X(06).                         00005310
+005320    05 EPSLA-CUSTOMER-NAME     PIC X(30).                         00005320
+005330    05 EPSLA-PRINCIPAL-AMT     PIC 9(07)V99 COMP-3.               00005330
+005340    05 EPSLA-NUMBER-OF-YEARS   PIC 9(02) COMP-3.                  00005340
+005350    05 EPSLA-INTEREST-RATE     PIC 9(02)V999 COMP-3.              00005350
+005360    05 EPSLA-MONTHLY-PAYMENT   PIC 9(07)V99 COMP-3.               00005360
+005370    05 EPSLA-TERMINAL-ID       PIC X(04).                         00005370
+005380*                                                                 00005380
+005390*                                                                 00005390
+005400*    RATE LOOKUP WORKING STORAGE (SEE A460-DETERMINE-RATE AND     00005400
+005410*    A470-LOOKUP-CURRENT-RATE).                                   00005410
+005420*                                                                 00005420
+005430 01 W-RATE-SWITCH             PIC X(01).                          00005430
+005440    88 W-RATE-FOUND                  VALUE '1'.                   00005440
+005450    88 W-RATE-NOT-FOUND              VALUE '0'.                   00005450
+005460 01 W-RATE-ERROR-SWITCH       PIC X(01).                          00005460
+005470    88 W-RATE-ERROR                  VALUE '1'.                   00005470
+005480 01 W-TODAY-DATE              PIC 9(08).                          00005480
+005485 01 W-RESP-CODE               PIC S9(08) COMP.                    00005485
+005490 01 W-ED-RATE                 PIC Z9.999.                         00005490
+005500 01 W-RATE-ERROR-MSG          PIC X(60).                          00005500
+005503 01 W-RATE-NOTFND-MSG         PIC X(60) VALUE                     00005503
+005506        'NO RATE ON FILE FOR PRODUCT - ENTER PRODUCT OR RATE'.    00005506
+005509 01 W-RATE-UNAUTH-MSG         PIC X(60) VALUE                     00005509
+005512      'RATE ENTERED BUT OPERATOR NOT AUTHORIZED - ENTER PRODUCT'. 00005512
+005520     COPY EPSRATE.                                                00005520
+005530     COPY EPSRTAUT.                                               00005530
+005540*                                                                 00005540
+005550*    LOGGED TO CSMT WHEN EIBCALEN COMES IN NEITHER ZERO NOR       00005550
+005560*    MATCHING W-COMMUNICATION-AREA'S LENGTH (SEE                  00005560
+005570*    A050-VALIDATE-COMMAREA) - THE COMMAREA CAN'T BE TRUSTED SO   00005570
+005580*    WE FORCE A CLEAN INITIAL SCREEN INSTEAD OF CALCULATING OFF   00005580
+005590*    GARBAGE DATA.                                                00005590
+005595 01 W-BAD-COMAREA-MSG          PIC X(52) VALUE                    00005595
+005598        'EPSCMORT - COMMAREA LENGTH MISMATCH - FORCED REINIT'.    00005598
 005600*                                                                 00005600
 005700 01 END-OF-TRANS-MSG           PIC X(30)                          00005700
 005800                                                VALUE             00005800
@@ -75,13 +131,11 @@
 007500 PROCEDURE DIVISION USING DFHCOMMAREA.                            00007500
 007600                                                                  00007600
 007700 EPSCMORT-MAINLINE.                                               00007700
-007800* Call procedure to do SQL call                                   00007800
-007900     PERFORM A805-DUMMY-SQL-CALL                                  00007900
-008000     MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.              00008000
-008100     MOVE DFHCOMMAREA TO W-COMMUNICATION-AREA.                    00008100
+007900     MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.              00007900
+007910     PERFORM A050-VALIDATE-COMMAREA.                              00007910
 008200     EVALUATE TRUE                                                00008200
-008300     WHEN EIBCALEN = ZERO                                         00008300
-008400* First time in - Show Screen                                     00008400
+008300     WHEN EIBCALEN = ZERO OR W-COMAREA-LENGTH-BAD                 00008300
+008400* First time in, or commarea could not be trusted - Show Screen   00008400
 008500          MOVE LOW-VALUES TO EPMENUO                              00008500
 008600          SET SEND-ERASE TO TRUE                                  00008600
 008700          PERFORM A300-SEND-MAP                                   00008700
@@ -114,24 +168,48 @@
 011400             MOVE '3' TO                                          00011400
 011500                PROCESS-INDICATOR OF W-COMMUNICATION-AREA         00011500
 011600          END-IF                                                  00011600
-011700     WHEN EIBAID = DFHPF9                                         00011700
-011800          MOVE '9' TO                                             00011800
-011900             PROCESS-INDICATOR OF W-COMMUNICATION-AREA            00011900
-012000          EXEC CICS LINK PROGRAM('EPSMLIST')                      00012000
-012100               COMMAREA(W-COMMUNICATION-AREA)                     00012100
-012200               END-EXEC                                           00012200
-012300     WHEN EIBAID = DFHENTER                                       00012300
+011700 WHEN EIBAID = DFHPF9                                             00011700
+011800      MOVE '9' TO                                                 00011800
+011900         PROCESS-INDICATOR OF W-COMMUNICATION-AREA                00011900
+012000      MOVE SPACES TO                                              00012000
+012100         SCREEN-SHOWN-SWITCH OF W-COMMUNICATION-AREA              00012100
+012201 WHEN EIBAID = DFHPF5                                             00012201
+012202* Process PF5 - Maintain daily interest rates                     00012202
+012203      MOVE '5' TO                                                 00012203
+012204         PROCESS-INDICATOR OF W-COMMUNICATION-AREA                00012204
+012205      MOVE SPACES TO                                              00012205
+012206         SCREEN-SHOWN-SWITCH OF W-COMMUNICATION-AREA              00012206
+012210     WHEN EIBAID = DFHPF6                                         00012210
+012214* Process PF6 - Full amortization schedule                        00012214
+012218          IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'      00012218
+012222             MOVE SPACES TO W-RATE-ERROR-SWITCH                   00012222
+012226             PERFORM A400-RECEIVE-MAP                             00012226
+012230             IF W-RATE-ERROR                                      00012230
+012234                MOVE W-RATE-ERROR-MSG TO MSGERRO                  00012234
+012238                SET SEND-DATAONLY TO TRUE                         00012238
+012242                PERFORM A300-SEND-MAP                             00012242
+012246             ELSE                                                 00012246
+012250                PERFORM A700-SHOW-AMORTIZATION                    00012250
+012254             END-IF                                               00012254
+012258          END-IF                                                  00012258
+012262     WHEN EIBAID = DFHPF7                                         00012262
+012266* Process PF7 - Retirement savings projection                     00012266
+012270          IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'      00012270
+012274             PERFORM A400-RECEIVE-MAP                             00012274
+012278             PERFORM A800-CALCULATE-RETIREMENT                    00012278
+012282             SET SEND-DATAONLY TO TRUE                            00012282
+012286             PERFORM A300-SEND-MAP                                00012286
+012290          END-IF                                                  00012290
+012300 WHEN EIBAID = DFHENTER                                           00012300
 012400* Process ENTER Key                                               00012400
-012500          IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'      00012500
-012600             PERFORM A100-PROCESS-MAP                             00012600
-012700          ELSE                                                    00012700
-012800             EXEC CICS LINK PROGRAM('EPSMLIST')                   00012800
-012900                  COMMAREA(W-COMMUNICATION-AREA)                  00012900
-013000                  END-EXEC                                        00013000
-013100          END-IF                                                  00013100
+012500      IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'          00012500
+012600         PERFORM A100-PROCESS-MAP                                 00012600
+012700      END-IF                                                      00012700
 013200     WHEN OTHER                                                   00013200
 013300* Process Data                                                    00013300
 013400          IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'      00013400
+013420             MOVE SPACES TO W-RATE-ERROR-SWITCH                   00013420
+013460             PERFORM A400-RECEIVE-MAP                             00013460
 013500             PERFORM A600-CALCULATE-MORTGAGE                      00013500
 013600             EXEC CICS RETURN                                     00013600
 013700                  END-EXEC                                        00013700
@@ -142,15 +220,50 @@
 014200*                PERFORM A300-SEND-MAP                            00014200
 014300          END-IF                                                  00014300
 014400     END-EVALUATE                                                 00014400
-014500     EXEC CICS                                                    00014500
-014600          RETURN TRANSID('EPSP')                                  00014600
-014700          COMMAREA(W-COMMUNICATION-AREA)                          00014700
-014800          LENGTH(W-COMAREA-LENGTH)                                00014800
-014900          END-EXEC.                                               00014900
+014410 EVALUATE TRUE                                                    00014410
+014430     WHEN PROCESS-LIST-SCREEN OF W-COMMUNICATION-AREA             00014430
+014450          EXEC CICS                                               00014450
+014470               RETURN TRANSID('EPSL')                             00014470
+014490               COMMAREA(W-COMMUNICATION-AREA)                     00014490
+014510               LENGTH(W-COMAREA-LENGTH)                           00014510
+014530               END-EXEC                                           00014530
+014550     WHEN PROCESS-MAINT-SCREEN OF W-COMMUNICATION-AREA            00014550
+014570          EXEC CICS                                               00014570
+014590               RETURN TRANSID('EPSM')                             00014590
+014610               COMMAREA(W-COMMUNICATION-AREA)                     00014610
+014630               LENGTH(W-COMAREA-LENGTH)                           00014630
+014650               END-EXEC                                           00014650
+014670     WHEN OTHER                                                   00014670
+014690          EXEC CICS                                               00014690
+014710               RETURN TRANSID('EPSP')                             00014710
+014730               COMMAREA(W-COMMUNICATION-AREA)                     00014730
+014750               LENGTH(W-COMAREA-LENGTH)                           00014750
+014770               END-EXEC                                           00014770
+014790 END-EVALUATE                                                     00014790
+014810 .                                                                00014810
+014910                                                                  00014910
+014920 A050-VALIDATE-COMMAREA.                                          00014920
+014924     MOVE SPACES TO W-COMLEN-SWITCH.                              00014924
+014928     EVALUATE TRUE                                                00014928
+014932     WHEN EIBCALEN = ZERO                                         00014932
+014936          INITIALIZE W-COMMUNICATION-AREA                         00014936
+014940     WHEN EIBCALEN NOT = W-COMAREA-LENGTH                         00014940
+014944          SET W-COMAREA-LENGTH-BAD TO TRUE                        00014944
+014948          INITIALIZE W-COMMUNICATION-AREA                         00014948
+014952          EXEC CICS                                               00014952
+014956               WRITEQ TD QUEUE('CSMT')                            00014956
+014960               FROM(W-BAD-COMAREA-MSG)                            00014960
+014964               LENGTH(LENGTH OF W-BAD-COMAREA-MSG)                00014964
+014968               END-EXEC                                           00014968
+014972     WHEN OTHER                                                   00014972
+014976          MOVE DFHCOMMAREA TO W-COMMUNICATION-AREA                00014976
+014980     END-EVALUATE                                                 00014980
+014984     .                                                            00014984
 015000                                                                  00015000
 015100 A100-PROCESS-MAP.                                                00015100
+015150     MOVE SPACES TO W-RATE-ERROR-SWITCH.                          00015150
 015200     PERFORM A400-RECEIVE-MAP.                                    00015200
-015300     PERFORM A600-CALCULATE-MORTGAGE                              00015300
+015250     PERFORM A600-CALCULATE-MORTGAGE                              00015250
 015400     SET SEND-DATAONLY TO TRUE                                    00015400
 015500     PERFORM A300-SEND-MAP                                        00015500
 015600     .                                                            00015600
@@ -209,45 +322,308 @@
 020900        OF W-COMMUNICATION-AREA                                   00020900
 021000        = EPSPARM-NUMBER + EPSPARM-DECIMAL.                       00021000
 021100                                                                  00021100
-021200     MOVE EPRATEI TO EPSPARM-VALIDATE-DATA.                       00021200
-021300     MOVE LENGTH OF EPRATEI TO EPSPARM-MAX-LENGTH.                00021300
-021400     CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.                 00021400
-021500     COMPUTE EPSPCOM-QUOTED-INTEREST-RATE                         00021500
-021600        OF W-COMMUNICATION-AREA                                   00021600
-021700        = EPSPARM-NUMBER + EPSPARM-DECIMAL.                       00021700
+021200     PERFORM A460-DETERMINE-RATE.                                  00021200
+021210     PERFORM A480-DETERMINE-ESCROW-INPUTS.                        00021210
+021215     PERFORM A490-DETERMINE-RETIREMENT-INPUTS.                    00021215
+021220                                                                  00021220
+021236 A480-DETERMINE-ESCROW-INPUTS.                                    00021236
+021252     IF EPDOWNPI NOT = SPACES                                     00021252
+021268        MOVE EPDOWNPI TO EPSPARM-VALIDATE-DATA                    00021268
+021284        MOVE LENGTH OF EPDOWNPI TO EPSPARM-MAX-LENGTH             00021284
+021300        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00021300
+021316        COMPUTE EPSPCOM-DOWN-PAYMENT-PCT                          00021316
+021332           OF W-COMMUNICATION-AREA                                00021332
+021348           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00021348
+021364     ELSE                                                         00021364
+021380        MOVE ZERO TO EPSPCOM-DOWN-PAYMENT-PCT                     00021380
+021396           OF W-COMMUNICATION-AREA                                00021396
+021412     END-IF                                                       00021412
+021428     IF EPTAXI NOT = SPACES                                       00021428
+021444        MOVE EPTAXI TO EPSPARM-VALIDATE-DATA                      00021444
+021460        MOVE LENGTH OF EPTAXI TO EPSPARM-MAX-LENGTH               00021460
+021476        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00021476
+021492        COMPUTE EPSPCOM-ANNUAL-PROPERTY-TAX                       00021492
+021508           OF W-COMMUNICATION-AREA                                00021508
+021524           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00021524
+021540     ELSE                                                         00021540
+021556        MOVE ZERO TO EPSPCOM-ANNUAL-PROPERTY-TAX                  00021556
+021572           OF W-COMMUNICATION-AREA                                00021572
+021588     END-IF                                                       00021588
+021604     IF EPINSURI NOT = SPACES                                     00021604
+021620        MOVE EPINSURI TO EPSPARM-VALIDATE-DATA                    00021620
+021636        MOVE LENGTH OF EPINSURI TO EPSPARM-MAX-LENGTH             00021636
+021652        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00021652
+021668        COMPUTE EPSPCOM-ANNUAL-INSURANCE                          00021668
+021684           OF W-COMMUNICATION-AREA                                00021684
+021700           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00021700
+021716     ELSE                                                         00021716
+021732        MOVE ZERO TO EPSPCOM-ANNUAL-INSURANCE                     00021732
+021748           OF W-COMMUNICATION-AREA                                00021748
+021764     END-IF                                                       00021764
+021780     .                                                            00021780
 021800                                                                  00021800
 021900                                                                  00021900
+021902 A460-DETERMINE-RATE.                                             00021902
+021903     SET W-RATE-NOT-FOUND TO TRUE.                                00021903
+021904     MOVE EIBOPID TO EPSRT-OPERATOR-ID.                           00021904
+021905     IF EPPRODI NOT = SPACES                                      00021905
+021906        MOVE EPPRODI TO EPSPCOM-LOAN-PRODUCT                      00021906
+021907           OF W-COMMUNICATION-AREA                                00021907
+021908        PERFORM A470-LOOKUP-CURRENT-RATE                          00021908
+021909     END-IF                                                       00021909
+021910     IF EPRATEI NOT = SPACES AND EPSRT-AUTHORIZED-OPERATOR        00021910
+021911        MOVE EPRATEI TO EPSPARM-VALIDATE-DATA                     00021911
+021912        MOVE LENGTH OF EPRATEI TO EPSPARM-MAX-LENGTH              00021912
+021913        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00021913
+021914        COMPUTE EPSPCOM-QUOTED-INTEREST-RATE                      00021914
+021915           OF W-COMMUNICATION-AREA                                00021915
+021916           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00021916
+021917     ELSE                                                         00021917
+021918        IF W-RATE-FOUND                                           00021918
+021919           MOVE EPSR-INTEREST-RATE TO                             00021919
+021920              EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA00021920
+021921           MOVE EPSR-INTEREST-RATE TO W-ED-RATE                   00021921
+021922           MOVE W-ED-RATE TO EPRATEI                              00021922
+021923        ELSE                                                      00021923
+021924           IF EPRATEI NOT = SPACES                                00021924
+021925              MOVE W-RATE-UNAUTH-MSG TO W-RATE-ERROR-MSG          00021925
+021926           ELSE                                                   00021926
+021927              MOVE W-RATE-NOTFND-MSG TO W-RATE-ERROR-MSG          00021927
+021928           END-IF                                                 00021928
+021929           SET W-RATE-ERROR TO TRUE                               00021929
+021930           MOVE W-RATE-ERROR-MSG TO                               00021930
+021931              EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA              00021931
+021932        END-IF                                                    00021932
+021933     END-IF                                                       00021933
+021934     IF NOT W-RATE-ERROR                                          00021934
+021935        MOVE EPPRODI TO EPPRODO                                   00021935
+021936        MOVE EPSPCOM-QUOTED-INTEREST-RATE                         00021936
+021937           OF W-COMMUNICATION-AREA TO W-ED-RATE                   00021937
+021938        MOVE W-ED-RATE TO EPRATEO                                 00021938
+021939     END-IF                                                       00021939
+021940     .                                                            00021940
+021966*                                                                 00021966
+021968 A470-LOOKUP-CURRENT-RATE.                                        00021968
+021969     EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC.               00021969
+021970     EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)                      00021970
+021971          YYYYMMDD(W-TODAY-DATE)                                  00021971
+021972          END-EXEC.                                               00021972
+021973     MOVE EPPRODI TO EPSR-PRODUCT-CODE.                           00021973
+021974     MOVE HIGH-VALUES TO EPSR-EFFECTIVE-DATE.                     00021974
+021975*   RATES ARE NEVER FUTURE-DATED (EPSRATE.CPY), SO THE HIGHEST    00021975
+021976*   KEYED ROW FOR THE PRODUCT IS CURRENT EVEN IF TODAY'S RATE     00021976
+021977*   MAINTENANCE RUN WAS SKIPPED.                                  00021977
+021978     EXEC CICS STARTBR FILE('EPSRATE')                            00021978
+021979          RIDFLD(EPSR-KEY)                                        00021979
+021980          GTEQ                                                    00021980
+021981          RESP(W-RESP-CODE)                                       00021981
+021982          END-EXEC.                                               00021982
+021983     IF W-RESP-CODE = DFHRESP(NORMAL)                             00021983
+021984        EXEC CICS READPREV FILE('EPSRATE')                        00021984
+021985             INTO(EPSR-RECORD)                                    00021985
+021986             RIDFLD(EPSR-KEY)                                     00021986
+021987             RESP(W-RESP-CODE)                                    00021987
+021988             END-EXEC                                             00021988
+021989        IF W-RESP-CODE = DFHRESP(NORMAL)                          00021989
+021990           AND EPSR-PRODUCT-CODE = EPPRODI                        00021990
+021991           SET W-RATE-FOUND TO TRUE                               00021991
+021992        END-IF                                                    00021992
+021993        EXEC CICS ENDBR FILE('EPSRATE') END-EXEC                  00021993
+021994     END-IF                                                       00021994
+021995     .                                                            00021995
+021999*                                                                 00021999
 022000 A600-CALCULATE-MORTGAGE.                                         00022000
 022100     MOVE 'Y' TO EPSPCOM-YEAR-MONTH-IND                           00022100
 022200        OF W-COMMUNICATION-AREA.                                  00022200
-022300     MOVE 'EPSCSMRT' TO W-CALL-PROGRAM                            00022300
-022400     EXEC CICS LINK PROGRAM(W-CALL-PROGRAM)                       00022400
-022500          COMMAREA(W-COMMUNICATION-AREA)                          00022500
-022600          END-EXEC                                                00022600
-022700     .                                                            00022700
+022300     IF W-RATE-ERROR                                              00022300
+022340        MOVE ZERO TO EPSPCOM-RETURN-MONTH-PAYMENT                 00022340
+022380           OF W-COMMUNICATION-AREA                                00022380
+022390        MOVE ZERO TO EPSPCOM-RETURN-ESCROW-PAYMENT                00022390
+022400           OF W-COMMUNICATION-AREA                                00022400
+022420        MOVE ZERO TO EPSPCOM-RETURN-PITI-PAYMENT                  00022420
+022460           OF W-COMMUNICATION-AREA                                00022460
+022500     ELSE                                                         00022500
+022540        MOVE 'EPSCSMRT' TO W-CALL-PROGRAM                         00022540
+022580        EXEC CICS LINK PROGRAM(W-CALL-PROGRAM)                    00022580
+022620             COMMAREA(W-COMMUNICATION-AREA)                       00022620
+022660             END-EXEC                                             00022660
+022700     END-IF                                                       00022700
+022740     .                                                            00022740
 022800     MOVE EPSPCOM-RETURN-MONTH-PAYMENT                            00022800
 022900        OF W-COMMUNICATION-AREA                                   00022900
 023000        TO WS-FORMAT-NUMBER.                                      00023000
 023100                                                                  00023100
 023200     MOVE WS-FORMAT-NUMBER                                        00023200
 023300        TO EPPAYMNTO.                                             00023300
+023310     MOVE EPSPCOM-RETURN-PITI-PAYMENT                             00023310
+023320        OF W-COMMUNICATION-AREA                                   00023320
+023330        TO WS-FORMAT-NUMBER.                                      00023330
+023340     MOVE WS-FORMAT-NUMBER                                        00023340
+023350        TO EPPITIO.                                               00023350
 023400     MOVE EPSPCOM-ERRMSG                                          00023400
 023500        OF W-COMMUNICATION-AREA                                   00023500
 023600        TO MSGERRO.                                               00023600
+023605     PERFORM A620-SAVE-QUOTE-HISTORY.                              00023605
+023607     PERFORM A630-WRITE-AUDIT-TRAIL.                               00023607
+023610     IF EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA = SPACES           00023610
+023625        PERFORM A625-SAVE-LOAN-APPLICATION                        00023625
+023630     END-IF.                                                      00023630
 023700                                                                  00023700
-023800 A805-DUMMY-SQL-CALL.                                             00023800
-023900     EXEC SQL                                                     00023900
-024000          SELECT IBMREQD                                          00024000
-024100          INTO :IBMREQD                                           00024100
-024200          FROM SYSIBM.SYSDUMMY1                                   00024200
-024300          END-EXEC.                                               00024300
-024400*                                                                 00024400
-024500     IF SQLCODE = 100                                             00024500
-024600        MOVE 'No rows found on SYSDUMM1.' TO MSGERRO              00024600
-024700     ELSE                                                         00024700
-024800        IF SQLCODE NOT = 0                                        00024800
-024900           MOVE SQLCODE TO SQL-ERROR-CODE                         00024900
-025000           MOVE SQL-ERROR-MSG TO MSGERRO                          00025000
-025100        END-IF                                                    00025100
-025200     END-IF.                                                      00025200
-025300*                                                                 00025300
+024000 A620-SAVE-QUOTE-HISTORY.                                         00024000
+024010     MOVE SPACES TO EPSQ-RECORD.                                  00024010
+024020     EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC.               00024020
+024030     EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)                      00024030
+024040          YYYYMMDD(EPSQ-QUOTE-DATE)                               00024040
+024050          TIME(EPSQ-QUOTE-TIME)                                   00024050
+024060          END-EXEC.                                               00024060
+024070     MOVE EIBTRMID              TO EPSQ-TERMID.                   00024070
+024080     MOVE EIBTASKN              TO EPSQ-TASKNBR.                  00024080
+024090     MOVE EIBOPID               TO EPSQ-OPERATOR-ID.              00024090
+024095     MOVE EPSPCOM-LOAN-PRODUCT                                    00024095
+024097        OF W-COMMUNICATION-AREA TO EPSQ-LOAN-PRODUCT.             00024097
+024100     MOVE EPSPCOM-PRINCIPLE-DATA                                  00024100
+024110        OF W-COMMUNICATION-AREA TO EPSQ-PRINCIPLE-DATA.           00024110
+024120     MOVE EPSPCOM-NUMBER-OF-YEARS                                 00024120
+024130        OF W-COMMUNICATION-AREA TO EPSQ-NUMBER-OF-YEARS.          00024130
+024140     MOVE EPSPCOM-QUOTED-INTEREST-RATE                            00024140
+024150        OF W-COMMUNICATION-AREA TO EPSQ-QUOTED-INTEREST-RATE.     00024150
+024160     MOVE EPSPCOM-RETURN-MONTH-PAYMENT                            00024160
+024170        OF W-COMMUNICATION-AREA TO EPSQ-MONTH-PAYMENT.            00024170
+024172     IF EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA = SPACES           00024172
+024174        SET EPSQ-QUOTE-ACCEPTED TO TRUE                           00024174
+024176     ELSE                                                         00024176
+024178        SET EPSQ-QUOTE-REJECTED TO TRUE                           00024178
+024179     END-IF.                                                      00024179
+024180     EXEC CICS WRITE FILE('EPSQUOTE')                             00024180
+024190          FROM(EPSQ-RECORD)                                       00024190
+024200          RIDFLD(EPSQ-KEY)                                        00024200
+024210          KEYLENGTH(LENGTH OF EPSQ-KEY)                           00024210
+024220          END-EXEC.                                               00024220
+024230                                                                  00024230
+024300 A700-SHOW-AMORTIZATION.                                          00024300
+024310     MOVE 'EPSAMSCH' TO W-CALL-PROGRAM                            00024310
+024320     EXEC CICS LINK PROGRAM(W-CALL-PROGRAM)                       00024320
+024330          COMMAREA(W-COMMUNICATION-AREA)                          00024330
+024340          END-EXEC                                                00024340
+024350     .                                                            00024350
+024360                                                                  00024360
+024400 A625-SAVE-LOAN-APPLICATION.                                      00024400
+024410     IF EPCUSTNI NOT = SPACES                                     00024410
+024420         MOVE EPCUSTNI              TO EPSLA-CUSTOMER-ID          00024420
+024430         MOVE EPCNAMEI              TO EPSLA-CUSTOMER-NAME        00024430
+024440         MOVE EPSQ-QUOTE-DATE       TO EPSLA-APPLICATION-DATE     00024440
+024450         MOVE EPSQ-QUOTE-TIME       TO EPSLA-APPLICATION-TIME     00024450
+024460         MOVE EIBTRMID              TO EPSLA-TERMINAL-ID          00024460
+024470         MOVE EPSPCOM-PRINCIPLE-DATA                              00024470
+024480            OF W-COMMUNICATION-AREA TO EPSLA-PRINCIPAL-AMT        00024480
+024490         MOVE EPSPCOM-NUMBER-OF-YEARS                             00024490
+024500            OF W-COMMUNICATION-AREA TO EPSLA-NUMBER-OF-YEARS      00024500
+024510         MOVE EPSPCOM-QUOTED-INTEREST-RATE                        00024510
+024520            OF W-COMMUNICATION-AREA TO EPSLA-INTEREST-RATE        00024520
+024530         MOVE EPSPCOM-RETURN-MONTH-PAYMENT                        00024530
+024540            OF W-COMMUNICATION-AREA TO EPSLA-MONTHLY-PAYMENT      00024540
+024550         EXEC SQL                                                 00024550
+024560              INSERT INTO EPSLNAPP                                00024560
+024570                ( CUSTOMER_ID, APPLICATION_DATE, APPLICATION_TIME,00024570
+024580                  CUSTOMER_NAME, PRINCIPAL_AMT, NUMBER_OF_YEARS,  00024580
+024590                  INTEREST_RATE, MONTHLY_PAYMENT, TERMINAL_ID )   00024590
+024600              VALUES                                              00024600
+024610                ( :EPSLA-CUSTOMER-ID, :EPSLA-APPLICATION-DATE,    00024610
+024620                  :EPSLA-APPLICATION-TIME, :EPSLA-CUSTOMER-NAME,  00024620
+024630                  :EPSLA-PRINCIPAL-AMT, :EPSLA-NUMBER-OF-YEARS,   00024630
+024640                  :EPSLA-INTEREST-RATE, :EPSLA-MONTHLY-PAYMENT,   00024640
+024650                  :EPSLA-TERMINAL-ID )                            00024650
+024660              END-EXEC                                            00024660
+024670         IF SQLCODE NOT = 0                                       00024670
+024680             MOVE SQLCODE TO SQL-ERROR-CODE                       00024680
+024690             MOVE SQL-ERROR-MSG TO MSGERRO                        00024690
+024700         END-IF                                                   00024700
+024710     END-IF.                                                      00024710
+024720                                                                  00024720
+024730 A630-WRITE-AUDIT-TRAIL.                                          00024730
+024740     MOVE SPACES TO EPAU-RECORD.                                  00024740
+024750     MOVE EPSQ-QUOTE-DATE        TO EPAU-AUDIT-DATE.              00024750
+024760     MOVE EPSQ-QUOTE-TIME        TO EPAU-AUDIT-TIME.              00024760
+024770     MOVE EPSQ-TERMID            TO EPAU-TERMID.                  00024770
+024780     MOVE EIBTRNID               TO EPAU-TRANID.                  00024780
+024790     MOVE EPSQ-TASKNBR           TO EPAU-TASKNBR.                 00024790
+024800     MOVE EPSQ-OPERATOR-ID       TO EPAU-OPERATOR-ID.             00024800
+024810     MOVE EPSQ-LOAN-PRODUCT      TO EPAU-LOAN-PRODUCT.            00024810
+024820     MOVE EPSQ-PRINCIPLE-DATA    TO EPAU-PRINCIPLE-DATA.          00024820
+024830     MOVE EPSQ-NUMBER-OF-YEARS   TO EPAU-NUMBER-OF-YEARS.         00024830
+024840     MOVE EPSQ-QUOTED-INTEREST-RATE                               00024840
+024850        TO EPAU-QUOTED-INTEREST-RATE.                             00024850
+024860     MOVE EPSPCOM-DOWN-PAYMENT-PCT                                00024860
+024870        OF W-COMMUNICATION-AREA TO EPAU-DOWN-PAYMENT-PCT.         00024870
+024880     MOVE EPSPCOM-ANNUAL-PROPERTY-TAX                             00024880
+024890        OF W-COMMUNICATION-AREA TO EPAU-ANNUAL-PROPERTY-TAX.      00024890
+024900     MOVE EPSPCOM-ANNUAL-INSURANCE                                00024900
+024910        OF W-COMMUNICATION-AREA TO EPAU-ANNUAL-INSURANCE.         00024910
+024920     MOVE EPSQ-MONTH-PAYMENT     TO EPAU-MONTH-PAYMENT.           00024920
+024930     MOVE EPSPCOM-RETURN-ESCROW-PAYMENT                           00024930
+024940        OF W-COMMUNICATION-AREA TO EPAU-ESCROW-PAYMENT.           00024940
+024950     MOVE EPSPCOM-RETURN-PITI-PAYMENT                             00024950
+024960        OF W-COMMUNICATION-AREA TO EPAU-PITI-PAYMENT.             00024960
+024970     IF EPSQ-QUOTE-ACCEPTED                                       00024970
+024980        SET EPAU-QUOTE-ACCEPTED TO TRUE                           00024980
+024990     ELSE                                                         00024990
+025000        SET EPAU-QUOTE-REJECTED TO TRUE                           00025000
+025010     END-IF                                                       00025010
+025020     EXEC CICS WRITEQ TD QUEUE('EPAU')                            00025020
+025030          FROM(EPAU-RECORD)                                       00025030
+025040          LENGTH(LENGTH OF EPAU-RECORD)                           00025040
+025050          END-EXEC                                                00025050
+025060     .                                                            00025060
+025120                                                                  00025120
+025140 A490-DETERMINE-RETIREMENT-INPUTS.                                00025140
+025160     IF EPSAVEI NOT = SPACES                                      00025160
+025180        MOVE EPSAVEI TO EPSPARM-VALIDATE-DATA                     00025180
+025200        MOVE LENGTH OF EPSAVEI TO EPSPARM-MAX-LENGTH              00025200
+025220        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00025220
+025240        COMPUTE EPSPCOM-CURRENT-SAVINGS                           00025240
+025260           OF W-COMMUNICATION-AREA                                00025260
+025280           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00025280
+025300     ELSE                                                         00025300
+025320        MOVE ZERO TO EPSPCOM-CURRENT-SAVINGS                      00025320
+025340           OF W-COMMUNICATION-AREA                                00025340
+025360     END-IF                                                       00025360
+025380     IF EPCONTRI NOT = SPACES                                     00025380
+025400        MOVE EPCONTRI TO EPSPARM-VALIDATE-DATA                    00025400
+025420        MOVE LENGTH OF EPCONTRI TO EPSPARM-MAX-LENGTH             00025420
+025440        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00025440
+025460        COMPUTE EPSPCOM-MONTHLY-CONTRIBUTION                      00025460
+025480           OF W-COMMUNICATION-AREA                                00025480
+025500           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00025500
+025520     ELSE                                                         00025520
+025540        MOVE ZERO TO EPSPCOM-MONTHLY-CONTRIBUTION                 00025540
+025560           OF W-COMMUNICATION-AREA                                00025560
+025580     END-IF                                                       00025580
+025600     IF EPRETYRI NOT = SPACES                                     00025600
+025620        MOVE EPRETYRI TO EPSPARM-VALIDATE-DATA                    00025620
+025640        MOVE LENGTH OF EPRETYRI TO EPSPARM-MAX-LENGTH             00025640
+025660        CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION               00025660
+025680        COMPUTE W-RETIREMENT-WA                                   00025680
+025700           = EPSPARM-NUMBER + EPSPARM-DECIMAL                     00025700
+025720        MOVE W-RETIREMENT-WA TO EPSPCOM-YEARS-TO-RETIREMENT       00025720
+025740           OF W-COMMUNICATION-AREA                                00025740
+025760     ELSE                                                         00025760
+025780        MOVE ZERO TO W-RETIREMENT-WA                              00025780
+025800        MOVE ZERO TO EPSPCOM-YEARS-TO-RETIREMENT                  00025800
+025820           OF W-COMMUNICATION-AREA                                00025820
+025840     END-IF                                                       00025840
+025860     .                                                            00025860
+025880                                                                  00025880
+025900 A800-CALCULATE-RETIREMENT.                                       00025900
+025920     MOVE 'EPSRETIR' TO W-CALL-PROGRAM                            00025920
+025940     EXEC CICS LINK PROGRAM(W-CALL-PROGRAM)                       00025940
+025960          COMMAREA(W-COMMUNICATION-AREA)                          00025960
+025980          END-EXEC                                                00025980
+026000     .                                                            00026000
+026020     MOVE EPSPCOM-RETURN-RETIREMENT-BAL                           00026020
+026040        OF W-COMMUNICATION-AREA                                   00026040
+026060        TO WS-FORMAT-NUMBER.                                      00026060
+026080     MOVE WS-FORMAT-NUMBER                                        00026080
+026100        TO EPRETBALO.                                             00026100
+026120     MOVE EPSPCOM-ERRMSG                                          00026120
+026140        OF W-COMMUNICATION-AREA                                   00026140
+026160        TO MSGERRO.                                               00026160
