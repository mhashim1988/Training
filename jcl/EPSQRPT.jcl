@@ -0,0 +1,19 @@
+//EPSQRPT  JOB (ACCTNO),'DAILY QUOTE RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY VOLUME/EXCEPTION REPORT OFF THE EPSQUOTE HISTORY FILE.
+//*  RUNS PROGRAM EPSQRPT AGAINST THE DAY'S EPSQUOTE RECORDS AND
+//*  PRINTS THE VOLUME/EXCEPTION SUMMARY TO SYSPRINT FOR THE BRANCH
+//*  MANAGER.  SCHEDULE TO RUN AFTER THE CICS REGION COMES DOWN FOR
+//*  THE NIGHT SO EPSQUOTE IS NOT OPEN TO CICS WHILE THIS STEP READS
+//*  IT.  THE RUN DATE (YYYYMMDD) IS SUPPLIED ON SYSIN.
+//*
+//STEP010  EXEC PGM=EPSQRPT
+//STEPLIB  DD DSN=EPS.PROD.LOADLIB,DISP=SHR
+//EPSQUOTE DD DSN=EPS.PROD.EPSQUOTE,DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSOUT   DD SYSOUT=A
+//SYSIN    DD *
+20260809
+/*
+//
