@@ -0,0 +1,140 @@
+000100 ID DIVISION.                                                     00000100
+000200 PROGRAM-ID. EPSAMSCH.                                            00000200
+000300*    THIS PROGRAM BUILDS AND DISPLAYS THE FULL PAYMENT-BY-PAYMENT 00000300
+000400*    AMORTIZATION SCHEDULE FOR THE LOAN CURRENTLY SITTING IN THE  00000400
+000500*    EPSCMORT COMMAREA.  LINKED FROM EPSCMORT-MAINLINE WHEN THE   00000500
+000600*    OPERATOR PRESSES PF6 ON THE EPMENU SCREEN.                   00000600
+000700*                                                                 00000700
+000800*    (C) 2026 IBM - D L HILDNER.                                  00000800
+000900*                                                                 00000900
+001000 ENVIRONMENT DIVISION.                                            00001000
+001100 CONFIGURATION SECTION.                                           00001100
+001200 SOURCE-COMPUTER. IBM-FLEX-ES.                                    00001200
+001300 OBJECT-COMPUTER. IBM-FLEX-ES.                                    00001300
+001400*                                                                 00001400
+001500 DATA DIVISION.                                                   00001500
+001600 WORKING-STORAGE SECTION.                                         00001600
+001700*                                                                 00001700
+001800 01  W-CALC-AREA.                                                 00001800
+001900     05  W-MONTHLY-RATE         PIC 9(01)V9(09) COMP-3.           00001900
+002000     05  W-NUMBER-OF-PAYMENTS   PIC 9(04)       COMP-3.           00002000
+002100     05  W-PAYMENT-NUMBER       PIC 9(04)       COMP-3.           00002100
+002200     05  W-BEGIN-BALANCE        PIC 9(09)V99    COMP-3.           00002200
+002300     05  W-END-BALANCE          PIC 9(09)V99    COMP-3.           00002300
+002400     05  W-INTEREST-AMT         PIC 9(07)V99    COMP-3.           00002400
+002500     05  W-PRINCIPAL-AMT        PIC 9(07)V99    COMP-3.           00002500
+002600     05  W-CALL-PROGRAM         PIC X(08).                        00002600
+002700*                                                                 00002700
+002800 01  W-EDIT-FIELDS.                                               00002800
+002900     05  W-ED-PAYMENT-NUMBER    PIC ZZZ9.                         00002900
+003000     05  W-ED-BEGIN-BALANCE     PIC Z,ZZZ,ZZ9.99.                 00003000
+003100     05  W-ED-PAYMENT           PIC Z,ZZZ,ZZ9.99.                 00003100
+003200     05  W-ED-PRINCIPAL         PIC Z,ZZZ,ZZ9.99.                 00003200
+003300     05  W-ED-INTEREST          PIC Z,ZZZ,ZZ9.99.                 00003300
+003400     05  W-ED-END-BALANCE       PIC Z,ZZZ,ZZ9.99.                 00003400
+003500*                                                                 00003500
+003600 01  W-HEADING-LINE.                                              00003600
+003700     05  FILLER                 PIC X(04) VALUE 'PMT#'.           00003700
+003800     05  FILLER                 PIC X(03) VALUE SPACES.           00003800
+003900     05  FILLER                 PIC X(14) VALUE 'BEGIN BALANCE '. 00003900
+004000     05  FILLER                 PIC X(14) VALUE 'PAYMENT       '. 00004000
+004100     05  FILLER                 PIC X(14) VALUE 'PRINCIPAL     '. 00004100
+004200     05  FILLER                 PIC X(14) VALUE 'INTEREST      '. 00004200
+004300     05  FILLER                 PIC X(14) VALUE 'END BALANCE   '. 00004300
+004400*                                                                 00004400
+004500 01  W-DETAIL-LINE.                                               00004500
+004600     05  W-DL-PAYMENT-NUMBER    PIC X(04).                        00004600
+004700     05  FILLER                 PIC X(03) VALUE SPACES.           00004700
+004800     05  W-DL-BEGIN-BALANCE     PIC X(14).                        00004800
+004900     05  W-DL-PAYMENT           PIC X(14).                        00004900
+005000     05  W-DL-PRINCIPAL         PIC X(14).                        00005000
+005100     05  W-DL-INTEREST          PIC X(14).                        00005100
+005200     05  W-DL-END-BALANCE       PIC X(14).                        00005200
+005300*                                                                 00005300
+005400 01  W-NO-SCHEDULE-MSG          PIC X(40) VALUE                   00005400
+005500        'UNABLE TO CALCULATE AMORTIZATION TABLE.'.                00005500
+005600*                                                                 00005600
+005700 LINKAGE SECTION.                                                 00005700
+005800 01  DFHCOMMAREA.                                                 00005800
+005900     COPY EPSMTCOM.                                               00005900
+006000*                                                                 00006000
+006100 PROCEDURE DIVISION USING DFHCOMMAREA.                            00006100
+006200*                                                                 00006200
+006300 EPSAMSCH-MAINLINE.                                               00006300
+006400     PERFORM A200-CALCULATE-PAYMENT                               00006400
+006500     IF EPSPCOM-RETURN-MONTH-PAYMENT = ZERO                       00006500
+006600         EXEC CICS                                                00006600
+006700              SEND TEXT FROM (W-NO-SCHEDULE-MSG)                  00006700
+006800              ERASE                                               00006800
+006900              FREEKB                                              00006900
+007000              END-EXEC                                            00007000
+007100     ELSE                                                         00007100
+007200         PERFORM A600-BUILD-AND-SEND-SCHEDULE                     00007200
+007300     END-IF                                                       00007300
+007700     GOBACK.                                                      00007700
+007800*                                                                 00007800
+007900 A200-CALCULATE-PAYMENT.                                          00007900
+008000     MOVE 'EPSCSMRT' TO W-CALL-PROGRAM                            00008000
+008100     EXEC CICS LINK PROGRAM(W-CALL-PROGRAM)                       00008100
+008200          COMMAREA(DFHCOMMAREA)                                   00008200
+008300          END-EXEC                                                00008300
+008400     .                                                            00008400
+008500*                                                                 00008500
+008600 A400-FORMAT-DETAIL-LINE.                                         00008600
+008700     MOVE W-PAYMENT-NUMBER   TO W-ED-PAYMENT-NUMBER               00008700
+008800     MOVE W-BEGIN-BALANCE    TO W-ED-BEGIN-BALANCE                00008800
+008900     MOVE EPSPCOM-RETURN-MONTH-PAYMENT                            00008900
+009000                             TO W-ED-PAYMENT                      00009000
+009100     MOVE W-PRINCIPAL-AMT    TO W-ED-PRINCIPAL                    00009100
+009200     MOVE W-INTEREST-AMT     TO W-ED-INTEREST                     00009200
+009300     MOVE W-END-BALANCE      TO W-ED-END-BALANCE                  00009300
+009400     MOVE W-ED-PAYMENT-NUMBER TO W-DL-PAYMENT-NUMBER              00009400
+009500     MOVE W-ED-BEGIN-BALANCE  TO W-DL-BEGIN-BALANCE               00009500
+009600     MOVE W-ED-PAYMENT        TO W-DL-PAYMENT                     00009600
+009700     MOVE W-ED-PRINCIPAL      TO W-DL-PRINCIPAL                   00009700
+009800     MOVE W-ED-INTEREST       TO W-DL-INTEREST                    00009800
+009900     MOVE W-ED-END-BALANCE    TO W-DL-END-BALANCE                 00009900
+010000     EXEC CICS                                                    00010000
+010100          SEND TEXT FROM (W-DETAIL-LINE)                          00010100
+010200          ACCUM                                                   00010200
+010300          END-EXEC                                                00010300
+010400     .                                                            00010400
+010500*                                                                 00010500
+010600 A600-BUILD-AND-SEND-SCHEDULE.                                    00010600
+010700     COMPUTE W-NUMBER-OF-PAYMENTS                                 00010700
+010800         = EPSPCOM-NUMBER-OF-YEARS * 12                           00010800
+010900     COMPUTE W-MONTHLY-RATE ROUNDED                               00010900
+011000         = (EPSPCOM-QUOTED-INTEREST-RATE / 100) / 12              00011000
+011100     MOVE EPSPCOM-PRINCIPLE-DATA TO W-BEGIN-BALANCE               00011100
+011200     EXEC CICS                                                    00011200
+011300          SEND TEXT FROM (W-HEADING-LINE)                         00011300
+011400          ERASE                                                   00011400
+011500          ACCUM                                                   00011500
+011600          END-EXEC                                                00011600
+011700     PERFORM A700-BUILD-ONE-PAYMENT                               00011700
+011800         VARYING W-PAYMENT-NUMBER FROM 1 BY 1                     00011800
+011900         UNTIL W-PAYMENT-NUMBER > W-NUMBER-OF-PAYMENTS            00011900
+012000     EXEC CICS                                                    00012000
+012100          SEND PAGE                                               00012100
+012200          OPERPURGE                                               00012200
+012300          FREEKB                                                  00012300
+012400          END-EXEC                                                00012400
+012500     .                                                            00012500
+012600*                                                                 00012600
+012700 A700-BUILD-ONE-PAYMENT.                                          00012700
+012800     COMPUTE W-INTEREST-AMT ROUNDED                               00012800
+012900         = W-BEGIN-BALANCE * W-MONTHLY-RATE                       00012900
+013000     COMPUTE W-PRINCIPAL-AMT ROUNDED                              00013000
+013100         = EPSPCOM-RETURN-MONTH-PAYMENT - W-INTEREST-AMT          00013100
+013200     COMPUTE W-END-BALANCE ROUNDED                                00013200
+013300         = W-BEGIN-BALANCE - W-PRINCIPAL-AMT                      00013300
+013400     IF W-PAYMENT-NUMBER = W-NUMBER-OF-PAYMENTS                   00013400
+013500         AND W-END-BALANCE NOT = ZERO                             00013500
+013600*       LAST PAYMENT ABSORBS ANY ROUNDING RESIDUE                 00013600
+013700         COMPUTE W-PRINCIPAL-AMT ROUNDED                          00013700
+013800             = W-PRINCIPAL-AMT + W-END-BALANCE                    00013800
+013900         MOVE ZERO TO W-END-BALANCE                               00013900
+014000     END-IF                                                       00014000
+014100     PERFORM A400-FORMAT-DETAIL-LINE                              00014100
+014200     MOVE W-END-BALANCE TO W-BEGIN-BALANCE                        00014200
+014300     .                                                            00014300
