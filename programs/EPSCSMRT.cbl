@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    EPSCSMRT.                                         00000200
+000300 AUTHOR.        D L HILDNER.                                      00000300
+000400 INSTALLATION.  EPS DEMO BANKING SYSTEMS.                         00000400
+000500 DATE-WRITTEN.  2008-02-11.                                       00000500
+000600 DATE-COMPILED.                                                   00000600
+000700*                                                                 00000700
+000800*    COMPUTES THE MONTHLY PRINCIPAL-AND-INTEREST PAYMENT FOR THE  00000800
+000900*    LOAN DESCRIBED IN THE COMMAREA (EPSMTCOM) AND RETURNS IT IN  00000900
+001000*    EPSPCOM-RETURN-MONTH-PAYMENT.  LINKED TO FROM EPSCMORT'S     00001000
+001100*    A600-CALCULATE-MORTGAGE AND FROM EPSAMSCH.                   00001100
+001200*                                                                 00001200
+001300*    MOD HISTORY                                                  00001300
+001400*    ------------------------------------------------------------ 00001400
+001500*    DATE        INIT  DESCRIPTION                                00001500
+001600*    2008-02-11  DLH   ORIGINAL VERSION.                          00001600
+001700*                                                                 00001700
+001800 ENVIRONMENT DIVISION.                                            00001800
+001900 CONFIGURATION SECTION.                                           00001900
+002000 SOURCE-COMPUTER.   IBM-FLEX-ES.                                  00002000
+002100 OBJECT-COMPUTER.   IBM-FLEX-ES.                                  00002100
+002200 DATA DIVISION.                                                   00002200
+002300 WORKING-STORAGE SECTION.                                         00002300
+002400 01  W-CALC-AREA.                                                 00002400
+002500     05  W-MONTHLY-RATE         PIC 9(01)V9(09) COMP-3.           00002500
+002600     05  W-NUMBER-OF-PAYMENTS   PIC 9(04)       COMP-3.           00002600
+002700     05  W-RATE-FACTOR          PIC 9(04)V9(09) COMP-3.           00002700
+002800     05  W-NUMERATOR            PIC 9(09)V9(09) COMP-3.           00002800
+002900     05  W-DENOMINATOR          PIC 9(04)V9(09) COMP-3.           00002900
+002910     05  W-MONTHLY-PROPERTY-TAX PIC 9(07)V99    COMP-3.           00002910
+002920     05  W-MONTHLY-INSURANCE    PIC 9(07)V99    COMP-3.           00002920
+002930     05  W-MONTHLY-PMI          PIC 9(07)V99    COMP-3.           00002930
+002940 01  W-PMI-CONSTANTS.                                             00002940
+002950     05  W-PMI-ANNUAL-RATE      PIC V9(03) COMP-3 VALUE .005.     00002950
+002960     05  W-PMI-DOWN-PCT-FLOOR   PIC 9(02)V99 COMP-3 VALUE 20.00.  00002960
+002970*                                                                 00002970
+002980*    PMI APPLIES WHENEVER A DOWN PAYMENT PERCENTAGE WAS KEYED     00002980
+002985*    AND IT'S UNDER 20% - STANDARD CONVENTIONAL-LOAN THRESHOLD.   00002985
+002990*    A ZERO DOWN-PAYMENT PERCENTAGE MEANS "NOT KEYED", NOT        00002990
+002995*    "ZERO DOWN", SO NO PMI IS ADDED WHEN IT'S LEFT BLANK.        00002995
+003000 LINKAGE SECTION.                                                 00003000
+003100 01  DFHCOMMAREA.                                                 00003100
+003200     COPY EPSMTCOM.                                               00003200
+003300 PROCEDURE DIVISION USING DFHCOMMAREA.                            00003300
+003400 0000-MAINLINE.                                                   00003400
+003500     MOVE SPACES TO EPSPCOM-ERRMSG                                00003500
+003550     MOVE ZERO TO EPSPCOM-RETURN-ESCROW-PAYMENT                   00003550
+003560                  EPSPCOM-RETURN-PITI-PAYMENT                     00003560
+003600     IF EPSPCOM-PRINCIPLE-DATA = ZERO                             00003600
+003700         OR EPSPCOM-NUMBER-OF-YEARS = ZERO                        00003700
+003800         MOVE 'INVALID LOAN AMOUNT OR TERM' TO EPSPCOM-ERRMSG     00003800
+003900         MOVE ZERO TO EPSPCOM-RETURN-MONTH-PAYMENT                00003900
+004000         GO TO 9999-EXIT                                          00004000
+004100     END-IF                                                       00004100
+004200     MOVE ZERO TO EPSPCOM-RETURN-MONTH-PAYMENT                    00004200
+004300     COMPUTE W-NUMBER-OF-PAYMENTS                                 00004300
+004400         = EPSPCOM-NUMBER-OF-YEARS * 12                           00004400
+004500     IF EPSPCOM-QUOTED-INTEREST-RATE = ZERO                       00004500
+004600*       INTEREST-FREE LOAN - STRAIGHT LINE PRINCIPAL ONLY         00004600
+004700         COMPUTE EPSPCOM-RETURN-MONTH-PAYMENT ROUNDED             00004700
+004800             = EPSPCOM-PRINCIPLE-DATA / W-NUMBER-OF-PAYMENTS      00004800
+004900     ELSE                                                         00004900
+005000         COMPUTE W-MONTHLY-RATE ROUNDED                           00005000
+005100             = (EPSPCOM-QUOTED-INTEREST-RATE / 100) / 12          00005100
+005200         COMPUTE W-RATE-FACTOR ROUNDED                            00005200
+005300             = (1 + W-MONTHLY-RATE) ** W-NUMBER-OF-PAYMENTS       00005300
+005400         COMPUTE W-NUMERATOR ROUNDED                              00005400
+005500             = EPSPCOM-PRINCIPLE-DATA * W-MONTHLY-RATE            00005500
+005550                 * W-RATE-FACTOR                                  00005550
+005600         COMPUTE W-DENOMINATOR ROUNDED                            00005600
+005700             = W-RATE-FACTOR - 1                                  00005700
+005800         COMPUTE EPSPCOM-RETURN-MONTH-PAYMENT ROUNDED             00005800
+005900             = W-NUMERATOR / W-DENOMINATOR                        00005900
+005950     END-IF                                                       00005950
+005960     PERFORM 0100-CALCULATE-ESCROW                                00005960
+005980     GO TO 9999-EXIT                                              00005980
+006000     .                                                            00006000
+006100*                                                                 00006100
+006150 0100-CALCULATE-ESCROW.                                           00006150
+006200     COMPUTE W-MONTHLY-PROPERTY-TAX ROUNDED                       00006200
+006250         = EPSPCOM-ANNUAL-PROPERTY-TAX / 12                       00006250
+006300     COMPUTE W-MONTHLY-INSURANCE ROUNDED                          00006300
+006350         = EPSPCOM-ANNUAL-INSURANCE / 12                          00006350
+006400     IF EPSPCOM-DOWN-PAYMENT-PCT NOT = ZERO                       00006400
+006450         AND EPSPCOM-DOWN-PAYMENT-PCT < W-PMI-DOWN-PCT-FLOOR      00006450
+006500         COMPUTE W-MONTHLY-PMI ROUNDED                            00006500
+006550             = (EPSPCOM-PRINCIPLE-DATA * W-PMI-ANNUAL-RATE) / 12  00006550
+006600     ELSE                                                         00006600
+006650         MOVE ZERO TO W-MONTHLY-PMI                               00006650
+006700     END-IF                                                       00006700
+006750     COMPUTE EPSPCOM-RETURN-ESCROW-PAYMENT ROUNDED                00006750
+006800         = W-MONTHLY-PROPERTY-TAX + W-MONTHLY-INSURANCE           00006800
+006850                 + W-MONTHLY-PMI                                  00006850
+006900     COMPUTE EPSPCOM-RETURN-PITI-PAYMENT ROUNDED                  00006900
+006950         = EPSPCOM-RETURN-MONTH-PAYMENT                           00006950
+006975                 + EPSPCOM-RETURN-ESCROW-PAYMENT                  00006975
+007000     .                                                            00007000
+009999 9999-EXIT.                                                       00009999
+010000     GOBACK.                                                      00010000
