@@ -0,0 +1,355 @@
+000100 ID DIVISION.                                                     00000100
+000200 PROGRAM-ID. EPSMLIST.                                            00000200
+000300*    BROWSES THE EPSQUOTE HISTORY FILE IN QUOTE-DATE ORDER WITH   00000300
+000400*    SCROLL-FORWARD/SCROLL-BACK PAGING AND AN OPTIONAL LOAN AMOUNT00000400
+000500*    RANGE FILTER.  A SELECTED ROW CAN BE RE-DISPLAYED ON THE     00000500
+000600*    EPMENU SCREEN OR DELETED.  LINKED FROM EPSCMORT-MAINLINE WHEN00000600
+000700*    THE OPERATOR PRESSES PF9 OR HITS ENTER WHILE THE LIST IS UP. 00000700
+000800*                                                                 00000800
+000900*    (C) 2026 IBM - D L HILDNER.                                  00000900
+001000*                                                                 00001000
+001100 ENVIRONMENT DIVISION.                                            00001100
+001200 CONFIGURATION SECTION.                                           00001200
+001300 SOURCE-COMPUTER. IBM-FLEX-ES.                                    00001300
+001400 OBJECT-COMPUTER. IBM-FLEX-ES.                                    00001400
+001500*                                                                 00001500
+001600 DATA DIVISION.                                                   00001600
+001700 WORKING-STORAGE SECTION.                                         00001700
+001800*                                                                 00001800
+001900 01  W-FLAGS.                                                     00001900
+002000     05  W-DONE-SWITCH          PIC X(01).                        00002000
+002100         88  W-DONE                    VALUE 'Y'.                 00002100
+002200     05  W-BROWSE-OPEN-SWITCH   PIC X(01).                        00002200
+002300         88  W-BROWSE-OPEN             VALUE 'Y'.                 00002300
+002400     05  W-ENDFILE-SWITCH       PIC X(01).                        00002400
+002500         88  W-AT-END                  VALUE 'Y'.                 00002500
+002600 01  W-RESP-CODE                PIC S9(08) COMP.                  00002600
+002700 01  W-ROW-COUNT                PIC 9(02)  COMP-3.                00002700
+002800 01  W-SELECTED-INDEX           PIC 9(02).                        00002800
+002900 01  W-DISPLAYED-KEYS.                                            00002900
+003000     05  W-DISPLAYED-KEY OCCURS 10 TIMES                          00003000
+003100                                 PIC X(25).                       00003100
+003200 01  W-LOW-AMOUNT-FILTER        PIC 9(07)V99.                     00003200
+003300 01  W-HIGH-AMOUNT-FILTER       PIC 9(07)V99.                     00003300
+003400 01  W-EDIT-FIELDS.                                               00003400
+003500     05  W-ED-LOAN-AMT          PIC ZZZZZZ9.99.                   00003500
+003600     05  W-ED-PRINCIPLE-ROW     PIC Z,ZZZ,ZZ9.99.                 00003600
+003700     05  W-ED-RATE              PIC Z9.999.                       00003700
+003800     05  W-ED-PAYMENT           PIC Z,ZZZ,ZZ9.99.                 00003800
+003900 01  W-NO-ROWS-MSG              PIC X(40) VALUE                   00003900
+004000        'NO QUOTES FOUND - PF3 TO RETURN'.                        00004000
+004100 01  W-DELETED-MSG              PIC X(40) VALUE                   00004100
+004200        'QUOTE DELETED'.                                          00004200
+004300 01  W-TOP-MSG                  PIC X(40) VALUE                   00004300
+004400        'TOP OF LIST'.                                            00004400
+004500 01  W-INVALID-SEL-MSG          PIC X(40) VALUE                   00004500
+004600        'INVALID SELECTION'.                                      00004600
+004700*                                                                 00004700
+004800     COPY DFHAID.                                                 00004800
+004900     COPY EPSMORT.                                                00004900
+005000     COPY EPSLIST.                                                00005000
+005100     COPY EPSQUOTE.                                               00005100
+005200     COPY EPSNBRPM.                                               00005200
+005300*                                                                 00005300
+005400 LINKAGE SECTION.                                                 00005400
+005500 01  DFHCOMMAREA.                                                 00005500
+005600     COPY EPSMTCOM.                                               00005600
+005700*                                                                 00005700
+005800 PROCEDURE DIVISION USING DFHCOMMAREA.                            00005800
+005900*                                                                 00005900
+006000 EPSMLIST-MAINLINE.                                               00006000
+006020     IF NOT SCREEN-ALREADY-SHOWN OF DFHCOMMAREA                   00006020
+006040         PERFORM A100-INITIALIZE-BROWSE                           00006040
+006060         PERFORM A400-SEND-LIST-MAP                               00006060
+006080         SET SCREEN-ALREADY-SHOWN OF DFHCOMMAREA TO TRUE          00006080
+006100     ELSE                                                         00006100
+006120         PERFORM A260-RELOAD-CURRENT-PAGE                         00006120
+006140         PERFORM A500-RECEIVE-LIST-MAP                            00006140
+006160         PERFORM A600-PROCESS-SELECTION                           00006160
+006180         IF NOT W-DONE                                            00006180
+006200             PERFORM A400-SEND-LIST-MAP                           00006200
+006220         END-IF                                                   00006220
+006240     END-IF                                                       00006240
+006260     IF NOT W-DONE                                                00006260
+006280         PERFORM A360-SAVE-PAGE-ANCHOR                            00006280
+006300     END-IF                                                       00006300
+006320     IF W-BROWSE-OPEN                                             00006320
+006340         EXEC CICS ENDBR FILE('EPSQUOTE') END-EXEC                00006340
+006360     END-IF                                                       00006360
+006380     IF W-DONE                                                    00006380
+006400         EXEC CICS                                                00006400
+006420              RETURN TRANSID('EPSP')                              00006420
+006440              COMMAREA(DFHCOMMAREA)                               00006440
+006460              LENGTH(LENGTH OF DFHCOMMAREA)                       00006460
+006480              END-EXEC                                            00006480
+006500     ELSE                                                         00006500
+006520         EXEC CICS                                                00006520
+006540              RETURN TRANSID('EPSL')                              00006540
+006560              COMMAREA(DFHCOMMAREA)                               00006560
+006580              LENGTH(LENGTH OF DFHCOMMAREA)                       00006580
+006600              END-EXEC                                            00006600
+006620     END-IF                                                       00006620
+006640     .                                                            00006640
+006800*                                                                 00006800
+006900 A100-INITIALIZE-BROWSE.                                          00006900
+007000     MOVE SPACES TO W-DONE-SWITCH                                 00007000
+007100     MOVE SPACES TO W-BROWSE-OPEN-SWITCH                          00007100
+007200     MOVE ZERO TO W-LOW-AMOUNT-FILTER W-HIGH-AMOUNT-FILTER        00007200
+007300     PERFORM A200-OPEN-BROWSE                                     00007300
+007400     PERFORM A300-LOAD-PAGE                                       00007400
+007500     .                                                            00007500
+007600*                                                                 00007600
+007700 A200-OPEN-BROWSE.                                                00007700
+007800     MOVE LOW-VALUES TO EPSQ-KEY                                  00007800
+007900     EXEC CICS STARTBR FILE('EPSQUOTE')                           00007900
+008000          RIDFLD(EPSQ-KEY)                                        00008000
+008100          GTEQ                                                    00008100
+008200          END-EXEC                                                00008200
+008300     SET W-BROWSE-OPEN TO TRUE                                    00008300
+008400     .                                                            00008400
+008420 A260-RELOAD-CURRENT-PAGE.                                        00008420
+008440     MOVE EPSL-FIRST-KEY OF DFHCOMMAREA TO EPSQ-KEY               00008440
+008460     EXEC CICS STARTBR FILE('EPSQUOTE')                           00008460
+008480          RIDFLD(EPSQ-KEY)                                        00008480
+008500          GTEQ                                                    00008500
+008520          END-EXEC                                                00008520
+008540     SET W-BROWSE-OPEN TO TRUE                                    00008540
+008560     PERFORM A300-LOAD-PAGE                                       00008560
+008580     .                                                            00008580
+008600 A300-LOAD-PAGE.                                                  00008600
+008700     MOVE SPACES TO W-ENDFILE-SWITCH                              00008700
+008800     MOVE ZERO TO W-ROW-COUNT                                     00008800
+008900     MOVE LOW-VALUES TO EPLISTO                                   00008900
+009000     PERFORM A310-LOAD-ONE-ROW                                    00009000
+009100         UNTIL W-ROW-COUNT = 10 OR W-AT-END                       00009100
+009200     IF W-ROW-COUNT = ZERO                                        00009200
+009300         MOVE W-NO-ROWS-MSG TO EPLMSGO                            00009300
+009400     END-IF                                                       00009400
+009500     .                                                            00009500
+009600*                                                                 00009600
+009700 A310-LOAD-ONE-ROW.                                               00009700
+009800     EXEC CICS READNEXT FILE('EPSQUOTE')                          00009800
+009900          INTO(EPSQ-RECORD)                                       00009900
+010000          RIDFLD(EPSQ-KEY)                                        00010000
+010100          RESP(W-RESP-CODE)                                       00010100
+010200          END-EXEC                                                00010200
+010300     IF W-RESP-CODE NOT = DFHRESP(NORMAL)                         00010300
+010400         SET W-AT-END TO TRUE                                     00010400
+010500     ELSE                                                         00010500
+010600         IF (W-LOW-AMOUNT-FILTER = ZERO                           00010600
+010700             AND W-HIGH-AMOUNT-FILTER = ZERO)                     00010700
+010800            OR (EPSQ-PRINCIPLE-DATA NOT LESS THAN                 00010800
+010900                   W-LOW-AMOUNT-FILTER                            00010900
+011000                AND EPSQ-PRINCIPLE-DATA NOT GREATER THAN          00011000
+011100                   W-HIGH-AMOUNT-FILTER)                          00011100
+011200             ADD 1 TO W-ROW-COUNT                                 00011200
+011300             MOVE EPSQ-KEY TO W-DISPLAYED-KEY(W-ROW-COUNT)        00011300
+011400             PERFORM A320-FORMAT-ROW                              00011400
+011500         END-IF                                                   00011500
+011600     END-IF                                                       00011600
+011700     .                                                            00011700
+011800*                                                                 00011800
+011900 A320-FORMAT-ROW.                                                 00011900
+012000     MOVE EPSQ-QUOTE-DATE TO EPLRDATO(W-ROW-COUNT)                00012000
+012100     MOVE EPSQ-QUOTE-TIME TO EPLRTIMO(W-ROW-COUNT)                00012100
+012200     MOVE EPSQ-PRINCIPLE-DATA TO W-ED-PRINCIPLE-ROW               00012200
+012300     MOVE W-ED-PRINCIPLE-ROW TO EPLRPRNO(W-ROW-COUNT)             00012300
+012400     MOVE EPSQ-NUMBER-OF-YEARS TO EPLRYRSO(W-ROW-COUNT)           00012400
+012500     MOVE EPSQ-QUOTED-INTEREST-RATE TO W-ED-RATE                  00012500
+012600     MOVE W-ED-RATE TO EPLRRATO(W-ROW-COUNT)                      00012600
+012700     MOVE EPSQ-MONTH-PAYMENT TO W-ED-PAYMENT                      00012700
+012800     MOVE W-ED-PAYMENT TO EPLRPAYO(W-ROW-COUNT)                   00012800
+012900     .                                                            00012900
+012920 A360-SAVE-PAGE-ANCHOR.                                           00012920
+012940     IF W-ROW-COUNT > ZERO                                        00012940
+012960         MOVE W-DISPLAYED-KEY(1) TO EPSL-FIRST-KEY OF DFHCOMMAREA 00012960
+012980     ELSE                                                         00012980
+013000         MOVE LOW-VALUES TO EPSL-FIRST-KEY OF DFHCOMMAREA         00013000
+013020     END-IF                                                       00013020
+013040     .                                                            00013040
+013100 A400-SEND-LIST-MAP.                                              00013100
+013200     EXEC CICS SEND MAP('EPLIST')                                 00013200
+013300          MAPSET('EPSLIST')                                       00013300
+013400          FROM(EPLISTO)                                           00013400
+013500          ERASE                                                   00013500
+013600          CURSOR                                                  00013600
+013700          END-EXEC                                                00013700
+013800     MOVE LOW-VALUES TO EPLISTO                                   00013800
+013900     .                                                            00013900
+014000*                                                                 00014000
+014100 A500-RECEIVE-LIST-MAP.                                           00014100
+014200     EXEC CICS RECEIVE MAP('EPLIST')                              00014200
+014300          MAPSET('EPSLIST')                                       00014300
+014400          INTO(EPLISTI)                                           00014400
+014500          END-EXEC                                                00014500
+014600     .                                                            00014600
+014700*                                                                 00014700
+014800 A600-PROCESS-SELECTION.                                          00014800
+014900     EVALUATE TRUE                                                00014900
+015000         WHEN EIBAID = DFHPF3 OR EIBAID = DFHPF12                 00015000
+015100             PERFORM A900-RETURN-TO-MENU                          00015100
+015200         WHEN EIBAID = DFHCLEAR                                   00015200
+015300             PERFORM A900-RETURN-TO-MENU                          00015300
+015400         WHEN EIBAID = DFHPF7                                     00015400
+015500             PERFORM A700-SCROLL-BACK                             00015500
+015600         WHEN EIBAID = DFHPF8                                     00015600
+015700             PERFORM A300-LOAD-PAGE                               00015700
+015800         WHEN EIBAID = DFHENTER                                   00015800
+015900             PERFORM A610-APPLY-FILTER                            00015900
+016000             EVALUATE EPLACTI                                     00016000
+016100                 WHEN 'D'                                         00016100
+016200                     PERFORM A620-DISPLAY-SELECTED                00016200
+016300                 WHEN 'X'                                         00016300
+016400                     PERFORM A630-DELETE-SELECTED                 00016400
+016500                 WHEN OTHER                                       00016500
+016600                     CONTINUE                                     00016600
+016700             END-EVALUATE                                         00016700
+016800         WHEN OTHER                                               00016800
+016900             MOVE W-INVALID-SEL-MSG TO EPLMSGO                    00016900
+017000     END-EVALUATE                                                 00017000
+017100     .                                                            00017100
+017200*                                                                 00017200
+017300 A605-GET-SELECTED-INDEX.                                         00017300
+017400     IF EPLSELI IS NUMERIC                                        00017400
+017500         MOVE EPLSELI TO W-SELECTED-INDEX                         00017500
+017600     ELSE                                                         00017600
+017700         MOVE ZERO TO W-SELECTED-INDEX                            00017700
+017800     END-IF                                                       00017800
+017900     .                                                            00017900
+018000*                                                                 00018000
+018100 A610-APPLY-FILTER.                                               00018100
+018200     IF EPLLOAMI NOT = SPACES                                     00018200
+018300         MOVE EPLLOAMI TO EPSPARM-VALIDATE-DATA                   00018300
+018400         MOVE LENGTH OF EPLLOAMI TO EPSPARM-MAX-LENGTH            00018400
+018500         CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION              00018500
+018600         COMPUTE W-LOW-AMOUNT-FILTER                              00018600
+018700             = EPSPARM-NUMBER + EPSPARM-DECIMAL                   00018700
+018800     END-IF                                                       00018800
+018900     IF EPLHIAMI NOT = SPACES                                     00018900
+019000         MOVE EPLHIAMI TO EPSPARM-VALIDATE-DATA                   00019000
+019100         MOVE LENGTH OF EPLHIAMI TO EPSPARM-MAX-LENGTH            00019100
+019200         CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION              00019200
+019300         COMPUTE W-HIGH-AMOUNT-FILTER                             00019300
+019400             = EPSPARM-NUMBER + EPSPARM-DECIMAL                   00019400
+019500     END-IF                                                       00019500
+019600     IF (EPLLOAMI NOT = SPACES OR EPLHIAMI NOT = SPACES)           00019600
+019620        AND EPLACTI NOT = 'D' AND EPLACTI NOT = 'X'                00019620
+019700         IF W-BROWSE-OPEN                                         00019700
+019800             EXEC CICS ENDBR FILE('EPSQUOTE') END-EXEC            00019800
+019900         END-IF                                                   00019900
+020000         PERFORM A200-OPEN-BROWSE                                 00020000
+020100         PERFORM A300-LOAD-PAGE                                   00020100
+020200     END-IF                                                       00020200
+020300     .                                                            00020300
+020400*                                                                 00020400
+020500 A620-DISPLAY-SELECTED.                                           00020500
+020600     PERFORM A605-GET-SELECTED-INDEX                              00020600
+020700     IF W-SELECTED-INDEX < 1 OR W-SELECTED-INDEX > W-ROW-COUNT    00020700
+020800         MOVE W-INVALID-SEL-MSG TO EPLMSGO                        00020800
+020900     ELSE                                                         00020900
+021000         MOVE W-DISPLAYED-KEY(W-SELECTED-INDEX) TO EPSQ-KEY       00021000
+021100         EXEC CICS READ FILE('EPSQUOTE')                          00021100
+021200              INTO(EPSQ-RECORD)                                   00021200
+021300              RIDFLD(EPSQ-KEY)                                    00021300
+021400              END-EXEC                                            00021400
+021450         MOVE EPSQ-LOAN-PRODUCT TO                                00021450
+021460            EPSPCOM-LOAN-PRODUCT OF DFHCOMMAREA                   00021460
+021500         MOVE EPSQ-PRINCIPLE-DATA TO                              00021500
+021600            EPSPCOM-PRINCIPLE-DATA OF DFHCOMMAREA                 00021600
+021700         MOVE EPSQ-NUMBER-OF-YEARS TO                             00021700
+021800            EPSPCOM-NUMBER-OF-YEARS OF DFHCOMMAREA                00021800
+021900         MOVE EPSQ-QUOTED-INTEREST-RATE TO                        00021900
+022000            EPSPCOM-QUOTED-INTEREST-RATE OF DFHCOMMAREA           00022000
+022100         MOVE EPSQ-MONTH-PAYMENT TO                               00022100
+022200            EPSPCOM-RETURN-MONTH-PAYMENT OF DFHCOMMAREA           00022200
+022300         MOVE SPACES TO EPSPCOM-ERRMSG OF DFHCOMMAREA             00022300
+022400         MOVE '3' TO PROCESS-INDICATOR OF DFHCOMMAREA             00022400
+022500         PERFORM A950-SEND-MENU-FROM-COMMAREA                     00022500
+022600         SET W-DONE TO TRUE                                       00022600
+022700     END-IF                                                       00022700
+022800     .                                                            00022800
+022900*                                                                 00022900
+023000 A630-DELETE-SELECTED.                                            00023000
+023100     PERFORM A605-GET-SELECTED-INDEX                              00023100
+023200     IF W-SELECTED-INDEX < 1 OR W-SELECTED-INDEX > W-ROW-COUNT    00023200
+023300         MOVE W-INVALID-SEL-MSG TO EPLMSGO                        00023300
+023400     ELSE                                                         00023400
+023500         MOVE W-DISPLAYED-KEY(W-SELECTED-INDEX) TO EPSQ-KEY       00023500
+023600         EXEC CICS DELETE FILE('EPSQUOTE')                        00023600
+023700              RIDFLD(EPSQ-KEY)                                    00023700
+023800              END-EXEC                                            00023800
+023900         IF W-BROWSE-OPEN                                         00023900
+024000             EXEC CICS ENDBR FILE('EPSQUOTE') END-EXEC            00024000
+024100         END-IF                                                   00024100
+024200         PERFORM A200-OPEN-BROWSE                                 00024200
+024300         PERFORM A300-LOAD-PAGE                                   00024300
+024400         MOVE W-DELETED-MSG TO EPLMSGO                            00024400
+024500     END-IF                                                       00024500
+024600     .                                                            00024600
+024700*                                                                 00024700
+024800 A700-SCROLL-BACK.                                                00024800
+024900     MOVE W-DISPLAYED-KEY(1) TO EPSQ-KEY                          00024900
+025000     IF W-BROWSE-OPEN                                             00025000
+025100         EXEC CICS ENDBR FILE('EPSQUOTE') END-EXEC                00025100
+025200     END-IF                                                       00025200
+025300     EXEC CICS STARTBR FILE('EPSQUOTE')                           00025300
+025400          RIDFLD(EPSQ-KEY)                                        00025400
+025500          GTEQ                                                    00025500
+025600          END-EXEC                                                00025600
+025700     SET W-BROWSE-OPEN TO TRUE                                    00025700
+025800     MOVE SPACES TO W-ENDFILE-SWITCH                              00025800
+025900     MOVE ZERO TO W-ROW-COUNT                                     00025900
+026000     PERFORM A720-READ-PREV-ROW                                   00026000
+026100         UNTIL W-ROW-COUNT = 10 OR W-AT-END                       00026100
+026200     IF W-ROW-COUNT = ZERO                                        00026200
+026300         MOVE W-TOP-MSG TO EPLMSGO                                00026300
+026400     ELSE                                                         00026400
+026500         MOVE W-DISPLAYED-KEY(W-ROW-COUNT) TO EPSQ-KEY            00026500
+026600         EXEC CICS ENDBR FILE('EPSQUOTE') END-EXEC                00026600
+026700         EXEC CICS STARTBR FILE('EPSQUOTE')                       00026700
+026800              RIDFLD(EPSQ-KEY)                                    00026800
+026900              GTEQ                                                00026900
+027000              END-EXEC                                            00027000
+027100         SET W-BROWSE-OPEN TO TRUE                                00027100
+027200         PERFORM A300-LOAD-PAGE                                   00027200
+027300     END-IF                                                       00027300
+027400     .                                                            00027400
+027500*                                                                 00027500
+027600 A720-READ-PREV-ROW.                                              00027600
+027700     EXEC CICS READPREV FILE('EPSQUOTE')                          00027700
+027800          INTO(EPSQ-RECORD)                                       00027800
+027900          RIDFLD(EPSQ-KEY)                                        00027900
+028000          RESP(W-RESP-CODE)                                       00028000
+028100          END-EXEC                                                00028100
+028200     IF W-RESP-CODE NOT = DFHRESP(NORMAL)                         00028200
+028300         SET W-AT-END TO TRUE                                     00028300
+028400     ELSE                                                         00028400
+028500         ADD 1 TO W-ROW-COUNT                                     00028500
+028600         MOVE EPSQ-KEY TO W-DISPLAYED-KEY(W-ROW-COUNT)            00028600
+028700     END-IF                                                       00028700
+028800     .                                                            00028800
+028900*                                                                 00028900
+029600 A900-RETURN-TO-MENU.                                             00029600
+029700     PERFORM A950-SEND-MENU-FROM-COMMAREA                         00029700
+029800     MOVE '3' TO PROCESS-INDICATOR OF DFHCOMMAREA                 00029800
+029900     SET W-DONE TO TRUE                                           00029900
+030000     .                                                            00030000
+030100*                                                                 00030100
+030200 A950-SEND-MENU-FROM-COMMAREA.                                    00030200
+030300     MOVE LOW-VALUES TO EPMENUO                                   00030300
+030350     MOVE EPSPCOM-LOAN-PRODUCT OF DFHCOMMAREA TO EPPRODO          00030350
+030400     MOVE EPSPCOM-PRINCIPLE-DATA OF DFHCOMMAREA TO W-ED-LOAN-AMT  00030400
+030500     MOVE W-ED-LOAN-AMT TO EPLOANO                                00030500
+030600     MOVE EPSPCOM-NUMBER-OF-YEARS OF DFHCOMMAREA TO EPYEARSO      00030600
+030700     MOVE EPSPCOM-QUOTED-INTEREST-RATE OF DFHCOMMAREA TO W-ED-RATE00030700
+030800     MOVE W-ED-RATE TO EPRATEO                                    00030800
+030900     MOVE EPSPCOM-RETURN-MONTH-PAYMENT OF DFHCOMMAREA             00030900
+031000        TO W-ED-PAYMENT                                           00031000
+031100     MOVE W-ED-PAYMENT TO EPPAYMNTO                               00031100
+031200     EXEC CICS SEND MAP('EPMENU')                                 00031200
+031300          MAPSET('EPSMORT')                                       00031300
+031400          FROM(EPMENUO)                                           00031400
+031500          ERASE                                                   00031500
+031600          CURSOR                                                  00031600
+031700          END-EXEC                                                00031700
+031800     .                                                            00031800
