@@ -0,0 +1,61 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    EPSNBRVL.                                         00000200
+000300 AUTHOR.        D L HILDNER.                                      00000300
+000400 INSTALLATION.  EPS DEMO BANKING SYSTEMS.                         00000400
+000500 DATE-WRITTEN.  2008-02-11.                                       00000500
+000600 DATE-COMPILED.                                                   00000600
+000700*                                                                 00000700
+000800*    VALIDATES A SCREEN-KEYED FIELD OF THE FORM NNNNN OR          00000800
+000900*    NNNNN.NNN, RETURNING THE WHOLE AND DECIMAL PORTIONS SPLIT    00000900
+001000*    OUT FOR THE CALLER TO COMBINE BACK INTO A PACKED AMOUNT.     00001000
+001100*    CALLED BY EPSCMORT FOR EPLOANI, EPYEARSI AND EPRATEI.        00001100
+001200*                                                                 00001200
+001300*    MOD HISTORY                                                  00001300
+001400*    ------------------------------------------------------------ 00001400
+001500*    DATE        INIT  DESCRIPTION                                00001500
+001600*    2008-02-11  DLH   ORIGINAL VERSION.                          00001600
+001700*                                                                 00001700
+001800 ENVIRONMENT DIVISION.                                            00001800
+001900 CONFIGURATION SECTION.                                           00001900
+002000 SOURCE-COMPUTER.   IBM-FLEX-ES.                                  00002000
+002100 OBJECT-COMPUTER.   IBM-FLEX-ES.                                  00002100
+002200 DATA DIVISION.                                                   00002200
+002300 WORKING-STORAGE SECTION.                                         00002300
+002400 01  W-WORK-AREA.                                                 00002400
+002500     05  W-WHOLE-RAW            PIC X(07).                        00002500
+002600     05  W-DECIMAL-RAW          PIC X(03).                        00002600
+002700     05  W-WHOLE-PART           PIC X(07) JUSTIFIED RIGHT.        00002700
+002800     05  W-WHOLE-NUM REDEFINES W-WHOLE-PART                       00002800
+002900                                PIC 9(07).                        00002900
+003000     05  W-DECIMAL-PART         PIC X(03).                        00003000
+003100     05  W-DECIMAL-NUM REDEFINES W-DECIMAL-PART                   00003100
+003200                                PIC 9(03).                        00003200
+003300 LINKAGE SECTION.                                                 00003300
+003400 COPY EPSNBRPM.                                                   00003400
+003500 PROCEDURE DIVISION USING EPS-NUMBER-VALIDATION.                  00003500
+003600 0000-MAINLINE.                                                   00003600
+003700     SET EPSPARM-VALID TO TRUE                                    00003700
+003800     MOVE ZERO TO EPSPARM-NUMBER EPSPARM-DECIMAL                  00003800
+003900     IF EPSPARM-VALIDATE-DATA(1:EPSPARM-MAX-LENGTH) = SPACES      00003900
+004000         SET EPSPARM-INVALID TO TRUE                              00004000
+004100         GO TO 9999-EXIT                                          00004100
+004200     END-IF                                                       00004200
+004300     MOVE SPACES TO W-WHOLE-RAW W-DECIMAL-RAW                     00004300
+004400     UNSTRING EPSPARM-VALIDATE-DATA(1:EPSPARM-MAX-LENGTH)         00004400
+004500         DELIMITED BY '.'                                         00004500
+004600         INTO W-WHOLE-RAW W-DECIMAL-RAW                           00004600
+004700     END-UNSTRING                                                 00004700
+004800     MOVE W-WHOLE-RAW TO W-WHOLE-PART                             00004800
+004900     INSPECT W-WHOLE-PART REPLACING LEADING SPACE BY ZERO         00004900
+005000     MOVE W-DECIMAL-RAW TO W-DECIMAL-PART                         00005000
+005100     INSPECT W-DECIMAL-PART REPLACING ALL SPACE BY ZERO           00005100
+005200     IF W-WHOLE-PART NOT NUMERIC                                  00005200
+005300         OR W-DECIMAL-PART NOT NUMERIC                            00005300
+005400         SET EPSPARM-INVALID TO TRUE                              00005400
+005500         GO TO 9999-EXIT                                          00005500
+005600     END-IF                                                       00005600
+005700     MOVE W-WHOLE-NUM TO EPSPARM-NUMBER                           00005700
+005800     MOVE W-DECIMAL-NUM TO EPSPARM-DECIMAL                        00005800
+005900     .                                                            00005900
+006000 9999-EXIT.                                                       00006000
+006100     GOBACK.                                                      00006100
