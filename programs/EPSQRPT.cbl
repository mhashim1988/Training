@@ -0,0 +1,409 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    EPSQRPT.                                          00000200
+000300 AUTHOR.        D L HILDNER.                                      00000300
+000400 INSTALLATION.  EPS DEMO BANKING SYSTEMS.                         00000400
+000500 DATE-WRITTEN.  2026-08-09.                                       00000500
+000600 DATE-COMPILED.                                                   00000600
+000700*                                                                 00000700
+000800*    NIGHTLY BATCH VOLUME/EXCEPTION REPORT OFF THE EPSQUOTE       00000800
+000900*    HISTORY FILE.  READS ONE SYSIN CONTROL CARD GIVING THE RUN   00000900
+001000*    DATE, THEN READS EPSQUOTE SEQUENTIALLY FOR THAT DAY'S QUOTES,00001000
+001100*    PRINTING A VOLUME SUMMARY (COUNT AND DOLLAR TOTALS BY LOAN   00001100
+001200*    PRODUCT, PLUS AVERAGE PRINCIPAL/RATE/TERM) AND A LISTING OF  00001200
+001300*    QUOTES THAT EPSCMORT REJECTED (EPSQ-QUOTE-REJECTED) THAT DAY.00001300
+001400*    SEE JCL MEMBER EPSQRPT FOR THE ONE-STEP JOB RUN NIGHTLY.     00001400
+001500*                                                                 00001500
+001600*    MOD HISTORY                                                  00001600
+001700*    ------------------------------------------------------------ 00001700
+001800*    DATE        INIT  DESCRIPTION                                00001800
+001900*    2026-08-09  DLH   ORIGINAL VERSION.                          00001900
+002000*                                                                 00002000
+002100 ENVIRONMENT DIVISION.                                            00002100
+002200 CONFIGURATION SECTION.                                           00002200
+002300 SOURCE-COMPUTER.   IBM-FLEX-ES.                                  00002300
+002400 OBJECT-COMPUTER.   IBM-FLEX-ES.                                  00002400
+002500 INPUT-OUTPUT SECTION.                                            00002500
+002600 FILE-CONTROL.                                                    00002600
+002700     SELECT CONTROL-CARD-FILE  ASSIGN TO SYSIN                    00002700
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         00002800
+002900     SELECT EPSQUOTE-FILE      ASSIGN TO EPSQUOTE                 00002900
+003000         ORGANIZATION IS INDEXED                                  00003000
+003100         ACCESS MODE  IS SEQUENTIAL                               00003100
+003200         RECORD KEY   IS EPSQ-KEY                                 00003200
+003300         FILE STATUS  IS W-EPSQUOTE-STATUS.                       00003300
+003400     SELECT REPORT-FILE        ASSIGN TO SYSPRINT                 00003400
+003500         ORGANIZATION IS LINE SEQUENTIAL.                         00003500
+003600*                                                                 00003600
+003700 DATA DIVISION.                                                   00003700
+003800 FILE SECTION.                                                    00003800
+003900 FD  CONTROL-CARD-FILE                                            00003900
+004000     RECORDING MODE IS F.                                         00004000
+004100 01  CONTROL-CARD.                                                00004100
+004200     05  CC-RUN-DATE                PIC 9(08).                    00004200
+004300     05  FILLER                     PIC X(72).                    00004300
+004400*                                                                 00004400
+004500 FD  EPSQUOTE-FILE.                                               00004500
+004600     COPY EPSQUOTE.                                               00004600
+004700*                                                                 00004700
+004800 FD  REPORT-FILE                                                  00004800
+004900     RECORDING MODE IS F.                                         00004900
+005000 01  RPT-LINE                       PIC X(132).                   00005000
+005100*                                                                 00005100
+005200 WORKING-STORAGE SECTION.                                         00005200
+005300 01  W-EPSQUOTE-STATUS              PIC X(02).                    00005300
+005400     88  W-EPSQUOTE-OK                     VALUE '00'.            00005400
+005410 01  W-EPSQUOTE-ERROR-MSG.                                        00005410
+005420     05  FILLER                 PIC X(30) VALUE                   00005420
+005430            'EPSQUOTE FILE ERROR - STATUS '.                      00005430
+005440     05  EM-EPSQUOTE-STATUS     PIC X(02).                        00005440
+005450     05  FILLER                 PIC X(40) VALUE SPACES.           00005450
+005500 01  W-SWITCHES.                                                  00005500
+005600     05  W-EOF-SWITCH               PIC X(01).                    00005600
+005700         88  W-END-OF-FILE                 VALUE 'Y'.             00005700
+005800     05  W-CARD-SWITCH              PIC X(01).                    00005800
+005900         88  W-NO-CONTROL-CARD             VALUE 'Y'.             00005900
+006000     05  W-EXCEPTION-HDR-SWITCH     PIC X(01).                    00006000
+006100         88  W-EXCEPTION-HDR-DONE          VALUE 'Y'.             00006100
+006110     05  W-EPSQUOTE-IO-SWITCH       PIC X(01).                    00006110
+006120         88  W-EPSQUOTE-IO-ERROR           VALUE 'Y'.             00006120
+006200 01  W-RUN-DATE                     PIC 9(08).                    00006200
+006300*                                                                 00006300
+006400 01  W-PRODUCT-TABLE.                                             00006400
+006500     05  W-PRODUCT-ENTRY OCCURS 50 TIMES                          00006500
+006600                          INDEXED BY W-PRODUCT-IDX.               00006600
+006700         10  W-PT-PRODUCT-CODE      PIC X(04).                    00006700
+006800         10  W-PT-QUOTE-COUNT       PIC 9(07)     COMP-3.         00006800
+006900         10  W-PT-PRINCIPAL-TOT     PIC 9(11)V99  COMP-3.         00006900
+007000         10  W-PT-RATE-TOT          PIC 9(09)V999 COMP-3.         00007000
+007100         10  W-PT-TERM-TOT          PIC 9(09)     COMP-3.         00007100
+007200 01  W-PRODUCT-COUNT                PIC 9(03)   COMP-3 VALUE ZERO.00007200
+007300 01  W-PRODUCT-OVERFLOW-COUNT       PIC 9(07)   COMP-3 VALUE ZERO.00007300
+007400*                                                                 00007400
+007500 01  W-TOTAL-COUNT                  PIC 9(07)   COMP-3 VALUE ZERO.00007500
+007600 01  W-ACCEPTED-COUNT               PIC 9(07)   COMP-3 VALUE ZERO.00007600
+007700 01  W-REJECT-COUNT                 PIC 9(07)   COMP-3 VALUE ZERO.00007700
+007800 01  W-GRAND-PRINCIPAL-TOT          PIC 9(11)V99                  00007800
+007900        COMP-3 VALUE ZERO.                                        00007900
+008000 01  W-GRAND-RATE-TOT               PIC 9(09)V999                 00008000
+008100        COMP-3 VALUE ZERO.                                        00008100
+008200 01  W-GRAND-TERM-TOT               PIC 9(09)   COMP-3 VALUE ZERO.00008200
+008300*                                                                 00008300
+008400 01  W-AVERAGE-FIELDS.                                            00008400
+008500     05  W-AVG-PRINCIPAL            PIC 9(09)V99  COMP-3.         00008500
+008600     05  W-AVG-RATE                 PIC 9(02)V999 COMP-3.         00008600
+008700     05  W-AVG-TERM                 PIC 9(03)V99  COMP-3.         00008700
+008800*                                                                 00008800
+008900 01  W-EDIT-FIELDS.                                               00008900
+009000     05  W-ED-RUN-DATE              PIC 9(04)/99/99.              00009000
+009100     05  W-ED-COUNT                 PIC ZZZ,ZZ9.                  00009100
+009200     05  W-ED-DOLLARS               PIC Z,ZZZ,ZZZ,ZZ9.99.         00009200
+009300     05  W-ED-RATE                  PIC Z9.999.                   00009300
+009400     05  W-ED-TERM                  PIC Z9.99.                    00009400
+009500*                                                                 00009500
+009600 01  W-HEADING-1.                                                 00009600
+009700     05  FILLER                     PIC X(40) VALUE               00009700
+009800            'EPSQRPT - DAILY QUOTE VOLUME/EXCEPTION '.            00009800
+009900     05  FILLER                     PIC X(15) VALUE               00009900
+010000            'REPORT  DATE: '.                                     00010000
+010100     05  H1-RUN-DATE                PIC X(10).                    00010100
+010200*                                                                 00010200
+010300 01  W-HEADING-2.                                                 00010300
+010400     05  FILLER                     PIC X(07) VALUE 'PRODUCT'.    00010400
+010500     05  FILLER                     PIC X(06) VALUE SPACES.       00010500
+010600     05  FILLER                     PIC X(07) VALUE 'COUNT'.      00010600
+010700     05  FILLER                     PIC X(06) VALUE SPACES.       00010700
+010800     05  FILLER                     PIC X(16) VALUE               00010800
+010900            'PRINCIPAL TOTAL'.                                    00010900
+011000     05  FILLER                     PIC X(04) VALUE SPACES.       00011000
+011100     05  FILLER                     PIC X(08) VALUE 'AVG RATE'.   00011100
+011200     05  FILLER                     PIC X(04) VALUE SPACES.       00011200
+011300     05  FILLER                     PIC X(08) VALUE 'AVG TERM'.   00011300
+011400*                                                                 00011400
+011500 01  W-PRODUCT-LINE.                                              00011500
+011600     05  PL-PRODUCT-CODE            PIC X(04).                    00011600
+011700     05  FILLER                     PIC X(09) VALUE SPACES.       00011700
+011800     05  PL-COUNT                   PIC ZZZ,ZZ9.                  00011800
+011900     05  FILLER                     PIC X(04) VALUE SPACES.       00011900
+012000     05  PL-PRINCIPAL-TOT           PIC Z,ZZZ,ZZZ,ZZ9.99.         00012000
+012100     05  FILLER                     PIC X(02) VALUE SPACES.       00012100
+012200     05  PL-AVG-RATE                PIC Z9.999.                   00012200
+012300     05  FILLER                     PIC X(04) VALUE SPACES.       00012300
+012400     05  PL-AVG-TERM                PIC Z9.99.                    00012400
+012500*                                                                 00012500
+012600 01  W-TOTAL-LINE.                                                00012600
+012700     05  FILLER                     PIC X(13) VALUE               00012700
+012800            'GRAND TOTALS '.                                      00012800
+012900     05  TL-COUNT                   PIC ZZZ,ZZ9.                  00012900
+013000     05  FILLER                     PIC X(04) VALUE SPACES.       00013000
+013100     05  TL-PRINCIPAL-TOT           PIC Z,ZZZ,ZZZ,ZZ9.99.         00013100
+013200     05  FILLER                     PIC X(02) VALUE SPACES.       00013200
+013300     05  TL-AVG-RATE                PIC Z9.999.                   00013300
+013400     05  FILLER                     PIC X(04) VALUE SPACES.       00013400
+013500     05  TL-AVG-TERM                PIC Z9.99.                    00013500
+013600*                                                                 00013600
+013700 01  W-REJECT-LINE.                                               00013700
+013800     05  FILLER                     PIC X(16) VALUE               00013800
+013900            'QUOTES REJECTED'.                                    00013900
+014000     05  RL-COUNT                   PIC ZZZ,ZZ9.                  00014000
+014100*                                                                 00014100
+014200 01  W-OVERFLOW-LINE.                                             00014200
+014300     05  FILLER                     PIC X(40) VALUE               00014300
+014400            'PRODUCT TABLE FULL - OVERFLOW QUOTES: '.             00014400
+014500     05  OL-COUNT                   PIC ZZZ,ZZ9.                  00014500
+014600*                                                                 00014600
+014700 01  W-EXCEPTION-HEADING-1.                                       00014700
+014800     05  FILLER                     PIC X(40) VALUE               00014800
+014900            'REJECTED QUOTE EXCEPTION LISTING'.                   00014900
+015000*                                                                 00015000
+015100 01  W-EXCEPTION-HEADING-2.                                       00015100
+015200     05  FILLER                     PIC X(10) VALUE 'DATE'.       00015200
+015300     05  FILLER                     PIC X(02) VALUE SPACES.       00015300
+015400     05  FILLER                     PIC X(06) VALUE 'TIME'.       00015400
+015500     05  FILLER                     PIC X(02) VALUE SPACES.       00015500
+015600     05  FILLER                     PIC X(05) VALUE 'TERM'.       00015600
+015700     05  FILLER                     PIC X(02) VALUE SPACES.       00015700
+015800     05  FILLER                     PIC X(03) VALUE 'OPR'.        00015800
+015900     05  FILLER                     PIC X(02) VALUE SPACES.       00015900
+016000     05  FILLER                     PIC X(04) VALUE 'PROD'.       00016000
+016100     05  FILLER                     PIC X(04) VALUE SPACES.       00016100
+016200     05  FILLER                     PIC X(16) VALUE 'PRINCIPAL'.  00016200
+016300*                                                                 00016300
+016400 01  W-EXCEPTION-LINE.                                            00016400
+016500     05  XL-QUOTE-DATE              PIC 9(04)/99/99.              00016500
+016600     05  FILLER                     PIC X(02) VALUE SPACES.       00016600
+016700     05  XL-QUOTE-TIME              PIC 99B99B99.                 00016700
+016800     05  FILLER                     PIC X(02) VALUE SPACES.       00016800
+016900     05  XL-TERMID                  PIC X(04).                    00016900
+017000     05  FILLER                     PIC X(03) VALUE SPACES.       00017000
+017100     05  XL-OPERATOR-ID             PIC X(03).                    00017100
+017200     05  FILLER                     PIC X(03) VALUE SPACES.       00017200
+017300     05  XL-PRODUCT-CODE            PIC X(04).                    00017300
+017400     05  FILLER                     PIC X(04) VALUE SPACES.       00017400
+017500     05  XL-PRINCIPAL               PIC Z,ZZZ,ZZZ,ZZ9.99.         00017500
+017600*                                                                 00017600
+017700 01  W-BLANK-LINE                   PIC X(01) VALUE SPACE.        00017700
+017800 01  W-NO-RECORDS-MSG               PIC X(40) VALUE               00017800
+017900        'NO EPSQUOTE RECORDS FOUND FOR RUN DATE'.                 00017900
+018000 01  W-NO-CONTROL-CARD-MSG          PIC X(40) VALUE               00018000
+018100        'MISSING SYSIN CONTROL CARD - JOB ABENDED'.               00018100
+018200*                                                                 00018200
+018300 PROCEDURE DIVISION.                                              00018300
+018400 0000-MAINLINE.                                                   00018400
+018500     PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00018500
+018600     IF NOT W-NO-CONTROL-CARD AND NOT W-EPSQUOTE-IO-ERROR         00018600
+018700         PERFORM 2100-READ-NEXT-QUOTE THRU 2100-EXIT              00018700
+018800         PERFORM 2000-PROCESS-ONE-QUOTE THRU 2000-EXIT            00018800
+018900             UNTIL W-END-OF-FILE                                  00018900
+019000         PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT                00019000
+019100     END-IF                                                       00019100
+019200     PERFORM 9000-TERMINATE THRU 9000-EXIT                        00019200
+019300     GOBACK                                                       00019300
+019400     .                                                            00019400
+019500*                                                                 00019500
+019600 1000-INITIALIZE.                                                 00019600
+019700     OPEN INPUT CONTROL-CARD-FILE                                 00019700
+019800     READ CONTROL-CARD-FILE                                       00019800
+019900         AT END                                                   00019900
+020000             SET W-NO-CONTROL-CARD TO TRUE                        00020000
+020100     END-READ                                                     00020100
+020200     CLOSE CONTROL-CARD-FILE                                      00020200
+020300     IF W-NO-CONTROL-CARD                                         00020300
+020400         OPEN OUTPUT REPORT-FILE                                  00020400
+020500         MOVE W-NO-CONTROL-CARD-MSG TO RPT-LINE                   00020500
+020600         WRITE RPT-LINE                                           00020600
+020700         CLOSE REPORT-FILE                                        00020700
+020800         GO TO 1000-EXIT                                          00020800
+020900     END-IF                                                       00020900
+021000     MOVE CC-RUN-DATE TO W-RUN-DATE                               00021000
+021100     OPEN INPUT EPSQUOTE-FILE                                     00021100
+021110     IF NOT W-EPSQUOTE-OK                                         00021110
+021120         SET W-EPSQUOTE-IO-ERROR TO TRUE                          00021120
+021130         MOVE W-EPSQUOTE-STATUS TO EM-EPSQUOTE-STATUS             00021130
+021140         OPEN OUTPUT REPORT-FILE                                  00021140
+021150         MOVE W-EPSQUOTE-ERROR-MSG TO RPT-LINE                    00021150
+021160         WRITE RPT-LINE                                           00021160
+021170         CLOSE REPORT-FILE                                        00021170
+021180         GO TO 1000-EXIT                                          00021180
+021190     END-IF                                                       00021190
+021200     OPEN OUTPUT REPORT-FILE                                      00021200
+021300     PERFORM 8100-PRINT-HEADINGS THRU 8100-EXIT                   00021300
+021400     .                                                            00021400
+021500 1000-EXIT.                                                       00021500
+021600     EXIT.                                                        00021600
+021700*                                                                 00021700
+021800 2000-PROCESS-ONE-QUOTE.                                          00021800
+021900     IF EPSQ-QUOTE-DATE = W-RUN-DATE                              00021900
+022000         ADD 1 TO W-TOTAL-COUNT                                   00022000
+022100         IF EPSQ-QUOTE-REJECTED                                   00022100
+022200             ADD 1 TO W-REJECT-COUNT                              00022200
+022300             PERFORM 3500-PRINT-EXCEPTION THRU 3500-EXIT          00022300
+022400         ELSE                                                     00022400
+022500             ADD 1 TO W-ACCEPTED-COUNT                            00022500
+022600             PERFORM 3000-ACCUMULATE-PRODUCT THRU 3000-EXIT       00022600
+022700         END-IF                                                   00022700
+022800     END-IF                                                       00022800
+022900     PERFORM 2100-READ-NEXT-QUOTE THRU 2100-EXIT                  00022900
+023000     .                                                            00023000
+023100 2000-EXIT.                                                       00023100
+023200     EXIT.                                                        00023200
+023300*                                                                 00023300
+023400 2100-READ-NEXT-QUOTE.                                            00023400
+023500     READ EPSQUOTE-FILE NEXT RECORD                               00023500
+023600         AT END                                                   00023600
+023700             SET W-END-OF-FILE TO TRUE                            00023700
+023800     END-READ                                                     00023800
+023810     IF NOT W-END-OF-FILE AND NOT W-EPSQUOTE-OK                   00023810
+023820         SET W-EPSQUOTE-IO-ERROR TO TRUE                          00023820
+023830         MOVE W-EPSQUOTE-STATUS TO EM-EPSQUOTE-STATUS             00023830
+023840         SET W-END-OF-FILE TO TRUE                                00023840
+023850     END-IF                                                       00023850
+023900     .                                                            00023900
+024000 2100-EXIT.                                                       00024000
+024100     EXIT.                                                        00024100
+024200*                                                                 00024200
+024300 3000-ACCUMULATE-PRODUCT.                                         00024300
+024400     PERFORM 3100-FIND-PRODUCT-ROW THRU 3100-EXIT                 00024400
+024500         VARYING W-PRODUCT-IDX FROM 1 BY 1                        00024500
+024600         UNTIL W-PRODUCT-IDX > W-PRODUCT-COUNT                    00024600
+024700            OR W-PT-PRODUCT-CODE(W-PRODUCT-IDX) =                 00024700
+024800               EPSQ-LOAN-PRODUCT                                  00024800
+024900     IF W-PRODUCT-IDX > W-PRODUCT-COUNT                           00024900
+025000         IF W-PRODUCT-COUNT < 50                                  00025000
+025100             ADD 1 TO W-PRODUCT-COUNT                             00025100
+025200             SET W-PRODUCT-IDX TO W-PRODUCT-COUNT                 00025200
+025300             MOVE EPSQ-LOAN-PRODUCT TO                            00025300
+025400                W-PT-PRODUCT-CODE(W-PRODUCT-IDX)                  00025400
+025500         ELSE                                                     00025500
+025600             ADD 1 TO W-PRODUCT-OVERFLOW-COUNT                    00025600
+025700             GO TO 3000-EXIT                                      00025700
+025800         END-IF                                                   00025800
+025900     END-IF                                                       00025900
+026000     ADD 1 TO W-PT-QUOTE-COUNT(W-PRODUCT-IDX)                     00026000
+026100     ADD EPSQ-PRINCIPLE-DATA TO W-PT-PRINCIPAL-TOT(W-PRODUCT-IDX) 00026100
+026200     ADD EPSQ-QUOTED-INTEREST-RATE TO W-PT-RATE-TOT(W-PRODUCT-IDX)00026200
+026300     ADD EPSQ-NUMBER-OF-YEARS TO W-PT-TERM-TOT(W-PRODUCT-IDX)     00026300
+026400     ADD EPSQ-PRINCIPLE-DATA TO W-GRAND-PRINCIPAL-TOT             00026400
+026500     ADD EPSQ-QUOTED-INTEREST-RATE TO W-GRAND-RATE-TOT            00026500
+026600     ADD EPSQ-NUMBER-OF-YEARS TO W-GRAND-TERM-TOT                 00026600
+026700     .                                                            00026700
+026800 3000-EXIT.                                                       00026800
+026900     EXIT.                                                        00026900
+027000*                                                                 00027000
+027100 3100-FIND-PRODUCT-ROW.                                           00027100
+027200     CONTINUE                                                     00027200
+027300     .                                                            00027300
+027400 3100-EXIT.                                                       00027400
+027500     EXIT.                                                        00027500
+027600*                                                                 00027600
+027700 3500-PRINT-EXCEPTION.                                            00027700
+027800     IF NOT W-EXCEPTION-HDR-DONE                                  00027800
+027900         MOVE W-BLANK-LINE TO RPT-LINE                            00027900
+028000         WRITE RPT-LINE                                           00028000
+028100         MOVE W-EXCEPTION-HEADING-1 TO RPT-LINE                   00028100
+028200         WRITE RPT-LINE                                           00028200
+028300         MOVE W-EXCEPTION-HEADING-2 TO RPT-LINE                   00028300
+028400         WRITE RPT-LINE                                           00028400
+028500         SET W-EXCEPTION-HDR-DONE TO TRUE                         00028500
+028600     END-IF                                                       00028600
+028700     MOVE EPSQ-QUOTE-DATE TO XL-QUOTE-DATE                        00028700
+028800     MOVE EPSQ-QUOTE-TIME TO XL-QUOTE-TIME                        00028800
+028900     MOVE EPSQ-TERMID TO XL-TERMID                                00028900
+029000     MOVE EPSQ-OPERATOR-ID TO XL-OPERATOR-ID                      00029000
+029100     MOVE EPSQ-LOAN-PRODUCT TO XL-PRODUCT-CODE                    00029100
+029200     MOVE EPSQ-PRINCIPLE-DATA TO XL-PRINCIPAL                     00029200
+029300     MOVE W-EXCEPTION-LINE TO RPT-LINE                            00029300
+029400     WRITE RPT-LINE                                               00029400
+029500     .                                                            00029500
+029600 3500-EXIT.                                                       00029600
+029700     EXIT.                                                        00029700
+029800*                                                                 00029800
+029900 8000-PRINT-SUMMARY.                                              00029900
+029910     IF W-EPSQUOTE-IO-ERROR                                       00029910
+029920         MOVE W-BLANK-LINE TO RPT-LINE                            00029920
+029930         WRITE RPT-LINE                                           00029930
+029940         MOVE W-EPSQUOTE-ERROR-MSG TO RPT-LINE                    00029940
+029950         WRITE RPT-LINE                                           00029950
+029960         GO TO 8000-EXIT                                          00029960
+029970     END-IF                                                       00029970
+030000     IF W-TOTAL-COUNT = 0                                         00030000
+030100         MOVE W-BLANK-LINE TO RPT-LINE                            00030100
+030200         WRITE RPT-LINE                                           00030200
+030300         MOVE W-NO-RECORDS-MSG TO RPT-LINE                        00030300
+030400         WRITE RPT-LINE                                           00030400
+030500         GO TO 8000-EXIT                                          00030500
+030600     END-IF                                                       00030600
+030700     PERFORM 8200-PRINT-PRODUCT-LINE THRU 8200-EXIT               00030700
+030800         VARYING W-PRODUCT-IDX FROM 1 BY 1                        00030800
+030900         UNTIL W-PRODUCT-IDX > W-PRODUCT-COUNT                    00030900
+031000     IF W-ACCEPTED-COUNT > 0                                      00031000
+031100         COMPUTE W-AVG-PRINCIPAL ROUNDED                          00031100
+031200             = W-GRAND-PRINCIPAL-TOT / W-ACCEPTED-COUNT           00031200
+031300         COMPUTE W-AVG-RATE ROUNDED                               00031300
+031400             = W-GRAND-RATE-TOT / W-ACCEPTED-COUNT                00031400
+031500         COMPUTE W-AVG-TERM ROUNDED                               00031500
+031600             = W-GRAND-TERM-TOT / W-ACCEPTED-COUNT                00031600
+031700     ELSE                                                         00031700
+031800         MOVE ZERO TO W-AVG-PRINCIPAL W-AVG-RATE W-AVG-TERM       00031800
+031900     END-IF                                                       00031900
+032000     MOVE W-BLANK-LINE TO RPT-LINE                                00032000
+032100     WRITE RPT-LINE                                               00032100
+032200     MOVE W-ACCEPTED-COUNT TO TL-COUNT                            00032200
+032300     MOVE W-GRAND-PRINCIPAL-TOT TO TL-PRINCIPAL-TOT               00032300
+032400     MOVE W-AVG-RATE TO TL-AVG-RATE                               00032400
+032500     MOVE W-AVG-TERM TO TL-AVG-TERM                               00032500
+032600     MOVE W-TOTAL-LINE TO RPT-LINE                                00032600
+032700     WRITE RPT-LINE                                               00032700
+032800     MOVE W-REJECT-COUNT TO RL-COUNT                              00032800
+032900     MOVE W-REJECT-LINE TO RPT-LINE                               00032900
+033000     WRITE RPT-LINE                                               00033000
+033100     IF W-PRODUCT-OVERFLOW-COUNT > 0                              00033100
+033200         MOVE W-PRODUCT-OVERFLOW-COUNT TO OL-COUNT                00033200
+033300         MOVE W-OVERFLOW-LINE TO RPT-LINE                         00033300
+033400         WRITE RPT-LINE                                           00033400
+033500     END-IF                                                       00033500
+033600     .                                                            00033600
+033700 8000-EXIT.                                                       00033700
+033800     EXIT.                                                        00033800
+033900*                                                                 00033900
+034000 8100-PRINT-HEADINGS.                                             00034000
+034100     MOVE W-RUN-DATE TO W-ED-RUN-DATE                             00034100
+034200     MOVE W-ED-RUN-DATE TO H1-RUN-DATE                            00034200
+034300     MOVE W-HEADING-1 TO RPT-LINE                                 00034300
+034400     WRITE RPT-LINE                                               00034400
+034500     MOVE W-BLANK-LINE TO RPT-LINE                                00034500
+034600     WRITE RPT-LINE                                               00034600
+034700     MOVE W-HEADING-2 TO RPT-LINE                                 00034700
+034800     WRITE RPT-LINE                                               00034800
+034900     .                                                            00034900
+035000 8100-EXIT.                                                       00035000
+035100     EXIT.                                                        00035100
+035200*                                                                 00035200
+035300 8200-PRINT-PRODUCT-LINE.                                         00035300
+035400     IF W-PT-QUOTE-COUNT(W-PRODUCT-IDX) > 0                       00035400
+035500         COMPUTE W-AVG-RATE ROUNDED                               00035500
+035600             = W-PT-RATE-TOT(W-PRODUCT-IDX)                       00035600
+035700                 / W-PT-QUOTE-COUNT(W-PRODUCT-IDX)                00035700
+035800         COMPUTE W-AVG-TERM ROUNDED                               00035800
+035900             = W-PT-TERM-TOT(W-PRODUCT-IDX)                       00035900
+036000                 / W-PT-QUOTE-COUNT(W-PRODUCT-IDX)                00036000
+036100         MOVE W-PT-PRODUCT-CODE(W-PRODUCT-IDX) TO PL-PRODUCT-CODE 00036100
+036200         MOVE W-PT-QUOTE-COUNT(W-PRODUCT-IDX) TO PL-COUNT         00036200
+036300         MOVE W-PT-PRINCIPAL-TOT(W-PRODUCT-IDX)                   00036300
+036400            TO PL-PRINCIPAL-TOT                                   00036400
+036500         MOVE W-AVG-RATE TO PL-AVG-RATE                           00036500
+036600         MOVE W-AVG-TERM TO PL-AVG-TERM                           00036600
+036700         MOVE W-PRODUCT-LINE TO RPT-LINE                          00036700
+036800         WRITE RPT-LINE                                           00036800
+036900     END-IF                                                       00036900
+037000     .                                                            00037000
+037100 8200-EXIT.                                                       00037100
+037200     EXIT.                                                        00037200
+037300*                                                                 00037300
+037400 9000-TERMINATE.                                                  00037400
+037500     IF NOT W-NO-CONTROL-CARD AND NOT W-EPSQUOTE-IO-ERROR         00037500
+037600         CLOSE EPSQUOTE-FILE                                      00037600
+037700         CLOSE REPORT-FILE                                        00037700
+037800     END-IF                                                       00037800
+037900     .                                                            00037900
+038000 9000-EXIT.                                                       00038000
+038100     EXIT.                                                        00038100
