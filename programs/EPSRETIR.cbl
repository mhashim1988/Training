@@ -0,0 +1,65 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID.    EPSRETIR.                                         00000200
+000300 AUTHOR.        D L HILDNER.                                      00000300
+000400 INSTALLATION.  EPS DEMO BANKING SYSTEMS.                         00000400
+000500 DATE-WRITTEN.  2026-08-09.                                       00000500
+000600 DATE-COMPILED.                                                   00000600
+000700*                                                                 00000700
+000800*    PROJECTS A RETIREMENT SAVINGS BALANCE OFF THE CURRENT        00000800
+000900*    SAVINGS, MONTHLY CONTRIBUTION AND YEARS TO RETIREMENT        00000900
+001000*    DESCRIBED IN THE COMMAREA (EPSMTCOM) AND RETURNS IT IN       00001000
+001100*    EPSPCOM-RETURN-RETIREMENT-BAL.  LINKED TO FROM EPSCMORT'S    00001100
+001200*    A800-CALCULATE-RETIREMENT.                                   00001200
+001300*                                                                 00001300
+001400*    MOD HISTORY                                                  00001400
+001500*    ------------------------------------------------------------ 00001500
+001600*    DATE        INIT  DESCRIPTION                                00001600
+001700*    2026-08-09  DLH   ORIGINAL VERSION.                          00001700
+001800*                                                                 00001800
+001900 ENVIRONMENT DIVISION.                                            00001900
+002000 CONFIGURATION SECTION.                                           00002000
+002100 SOURCE-COMPUTER.   IBM-FLEX-ES.                                  00002100
+002200 OBJECT-COMPUTER.   IBM-FLEX-ES.                                  00002200
+002300 DATA DIVISION.                                                   00002300
+002400 WORKING-STORAGE SECTION.                                         00002400
+002500 01  W-CALC-AREA.                                                 00002500
+002600     05  W-NUMBER-OF-MONTHS     PIC 9(04)       COMP-3.           00002600
+002700     05  W-MONTHLY-GROWTH-RATE  PIC 9(01)V9(09) COMP-3.           00002700
+002800     05  W-GROWTH-FACTOR        PIC 9(04)V9(09) COMP-3.           00002800
+002900     05  W-SAVINGS-GROWTH       PIC 9(09)V99    COMP-3.           00002900
+003000     05  W-CONTRIBUTION-GROWTH  PIC 9(09)V99    COMP-3.           00003000
+003100 01  W-RETIRE-CONSTANTS.                                          00003100
+003200     05  W-RETIRE-ANNUAL-RATE   PIC V9(04) COMP-3 VALUE .0600.    00003200
+003300*                                                                 00003300
+003400*    W-RETIRE-ANNUAL-RATE IS A FIXED ASSUMED AVERAGE ANNUAL       00003400
+003500*    GROWTH RATE - NO RATE FIELD IS CAPTURED FROM THE OPERATOR    00003500
+003600*    FOR THIS PROJECTION, SO A CONSERVATIVE LONG-TERM MARKET      00003600
+003700*    AVERAGE IS USED, THE SAME WAY W-PMI-ANNUAL-RATE IS A FIXED   00003700
+003800*    ASSUMPTION IN EPSCSMRT.                                      00003800
+003900 LINKAGE SECTION.                                                 00003900
+004000 01  DFHCOMMAREA.                                                 00004000
+004100     COPY EPSMTCOM.                                               00004100
+004200 PROCEDURE DIVISION USING DFHCOMMAREA.                            00004200
+004300 0000-MAINLINE.                                                   00004300
+004400     MOVE SPACES TO EPSPCOM-ERRMSG                                00004400
+004500     MOVE ZERO TO EPSPCOM-RETURN-RETIREMENT-BAL                   00004500
+004600     IF EPSPCOM-YEARS-TO-RETIREMENT = ZERO                        00004600
+004700         MOVE 'INVALID YEARS TO RETIREMENT' TO EPSPCOM-ERRMSG     00004700
+004800         GO TO 9999-EXIT                                          00004800
+004900     END-IF                                                       00004900
+005000     COMPUTE W-NUMBER-OF-MONTHS                                   00005000
+005100         = EPSPCOM-YEARS-TO-RETIREMENT * 12                       00005100
+005200     COMPUTE W-MONTHLY-GROWTH-RATE ROUNDED                        00005200
+005300         = W-RETIRE-ANNUAL-RATE / 12                              00005300
+005400     COMPUTE W-GROWTH-FACTOR ROUNDED                              00005400
+005500         = (1 + W-MONTHLY-GROWTH-RATE) ** W-NUMBER-OF-MONTHS      00005500
+005600     COMPUTE W-SAVINGS-GROWTH ROUNDED                             00005600
+005700         = EPSPCOM-CURRENT-SAVINGS * W-GROWTH-FACTOR              00005700
+005800     COMPUTE W-CONTRIBUTION-GROWTH ROUNDED                        00005800
+005900         = EPSPCOM-MONTHLY-CONTRIBUTION                           00005900
+006000             * (W-GROWTH-FACTOR - 1) / W-MONTHLY-GROWTH-RATE      00006000
+006100     COMPUTE EPSPCOM-RETURN-RETIREMENT-BAL ROUNDED                00006100
+006200         = W-SAVINGS-GROWTH + W-CONTRIBUTION-GROWTH               00006200
+006300     .                                                            00006300
+006400 9999-EXIT.                                                       00006400
+006500     GOBACK.                                                      00006500
