@@ -0,0 +1,215 @@
+000100 ID DIVISION.                                                     00000100
+000200 PROGRAM-ID. EPSRTMNT.                                            00000200
+000300*    DAILY RATE MAINTENANCE FOR THE EPSRATE TABLE - LETS AN       00000300
+000400*    AUTHORIZED OPERATOR SET TODAY'S RATE FOR A LOAN PRODUCT,     00000400
+000500*    WHICH EPSCMORT THEN USES TO DRIVE EPRATEI INSTEAD OF IT BEING00000500
+000600*    HAND-KEYED.  LINKED FROM EPSCMORT-MAINLINE ON PF5.           00000600
+000700*                                                                 00000700
+000800*    (C) 2026 IBM - D L HILDNER.                                  00000800
+000900*                                                                 00000900
+001000 ENVIRONMENT DIVISION.                                            00001000
+001100 CONFIGURATION SECTION.                                           00001100
+001200 SOURCE-COMPUTER. IBM-FLEX-ES.                                    00001200
+001300 OBJECT-COMPUTER. IBM-FLEX-ES.                                    00001300
+001400*                                                                 00001400
+001500 DATA DIVISION.                                                   00001500
+001600 WORKING-STORAGE SECTION.                                         00001600
+001700*                                                                 00001700
+001800 01  W-FLAGS.                                                     00001800
+001900     05  W-DONE-SWITCH          PIC X(01).                        00001900
+002000         88  W-DONE                    VALUE 'Y'.                 00002000
+002100     05  W-AUTH-SWITCH          PIC X(01).                        00002100
+002200         88  W-AUTHORIZED              VALUE 'Y'.                 00002200
+002300 01  W-RESP-CODE                PIC S9(08) COMP.                  00002300
+002400 01  W-ABSTIME                  PIC S9(15) COMP-3.                00002400
+002500 01  W-TODAY-DATE               PIC 9(08).                        00002500
+002600 01  W-TODAY-TIME               PIC 9(06).                        00002600
+002700 01  W-ED-RATE                  PIC Z9.999.                       00002700
+002800 01  W-PRODUCT-REQUIRED-MSG     PIC X(40) VALUE                   00002800
+002900        'PRODUCT CODE IS REQUIRED'.                               00002900
+003000 01  W-INVALID-RATE-MSG         PIC X(40) VALUE                   00003000
+003100        'INVALID RATE - USE FORM N.NNN'.                          00003100
+003200 01  W-RATE-UPDATED-MSG         PIC X(40) VALUE                   00003200
+003300        'RATE UPDATED FOR PRODUCT'.                               00003300
+003400 01  W-NO-RATE-TODAY-MSG        PIC X(40) VALUE                   00003400
+003500        'NO RATE ON FILE FOR PRODUCT TODAY'.                      00003500
+003600 01  W-INVALID-KEY-MSG          PIC X(40) VALUE                   00003600
+003700        'INVALID KEY - PF3 TO RETURN'.                            00003700
+003800 01  W-NOT-AUTHORIZED-MSG       PIC X(40) VALUE                   00003800
+003900        'NOT AUTHORIZED TO MAINTAIN RATES'.                       00003900
+004000*                                                                 00004000
+004100     COPY DFHAID.                                                 00004100
+004200     COPY EPSRTMN.                                                00004200
+004300     COPY EPSRATE.                                                00004300
+004400     COPY EPSRTAUT.                                               00004400
+004500     COPY EPSNBRPM.                                               00004500
+004600*                                                                 00004600
+004700 LINKAGE SECTION.                                                 00004700
+004800 01  DFHCOMMAREA.                                                 00004800
+004900     COPY EPSMTCOM.                                               00004900
+005000*                                                                 00005000
+005100 PROCEDURE DIVISION USING DFHCOMMAREA.                            00005100
+005200*                                                                 00005200
+005300 EPSRTMNT-MAINLINE.                                               00005300
+005310     PERFORM A100-CHECK-AUTHORIZATION                             00005310
+005320     IF NOT W-AUTHORIZED                                          00005320
+005330         PERFORM A900-SEND-NOT-AUTHORIZED                         00005330
+005340         SET W-DONE TO TRUE                                       00005340
+005350     ELSE                                                         00005350
+005360         IF NOT SCREEN-ALREADY-SHOWN OF DFHCOMMAREA               00005360
+005370             PERFORM A200-SEND-RATE-MAP                           00005370
+005380             SET SCREEN-ALREADY-SHOWN OF DFHCOMMAREA TO TRUE      00005380
+005390         ELSE                                                     00005390
+005400             PERFORM A300-RECEIVE-RATE-MAP                        00005400
+005410             PERFORM A400-PROCESS-RATE-INPUT                      00005410
+005420             IF NOT W-DONE                                        00005420
+005430                 PERFORM A200-SEND-RATE-MAP                       00005430
+005440             END-IF                                               00005440
+005450         END-IF                                                   00005450
+005460     END-IF                                                       00005460
+005470     IF W-DONE                                                    00005470
+005480         MOVE '3' TO PROCESS-INDICATOR OF DFHCOMMAREA             00005480
+005490         EXEC CICS                                                00005490
+005500              RETURN TRANSID('EPSP')                              00005500
+005510              COMMAREA(DFHCOMMAREA)                               00005510
+005520              LENGTH(LENGTH OF DFHCOMMAREA)                       00005520
+005530              END-EXEC                                            00005530
+005540     ELSE                                                         00005540
+005550         EXEC CICS                                                00005550
+005560              RETURN TRANSID('EPSM')                              00005560
+005570              COMMAREA(DFHCOMMAREA)                               00005570
+005580              LENGTH(LENGTH OF DFHCOMMAREA)                       00005580
+005590              END-EXEC                                            00005590
+005600     END-IF                                                       00005600
+005610     .                                                            00005610
+006300*                                                                 00006300
+006400 A100-CHECK-AUTHORIZATION.                                        00006400
+006500     MOVE EIBOPID TO EPSRT-OPERATOR-ID                            00006500
+006600     IF EPSRT-AUTHORIZED-OPERATOR                                 00006600
+006700         SET W-AUTHORIZED TO TRUE                                 00006700
+006800     END-IF                                                       00006800
+006900     .                                                            00006900
+007000*                                                                 00007000
+007100 A200-SEND-RATE-MAP.                                              00007100
+007200     EXEC CICS SEND MAP('EPRTMN')                                 00007200
+007300          MAPSET('EPSRTMN')                                       00007300
+007400          FROM(EPRTMNO)                                           00007400
+007500          ERASE                                                   00007500
+007600          CURSOR                                                  00007600
+007700          END-EXEC                                                00007700
+007800     MOVE LOW-VALUES TO EPRTMNO                                   00007800
+007900     .                                                            00007900
+008000*                                                                 00008000
+008100 A300-RECEIVE-RATE-MAP.                                           00008100
+008200     EXEC CICS RECEIVE MAP('EPRTMN')                              00008200
+008300          MAPSET('EPSRTMN')                                       00008300
+008400          INTO(EPRTMNI)                                           00008400
+008500          END-EXEC                                                00008500
+008600     .                                                            00008600
+008700*                                                                 00008700
+008800 A400-PROCESS-RATE-INPUT.                                         00008800
+008900     EVALUATE TRUE                                                00008900
+009000         WHEN EIBAID = DFHPF3 OR EIBAID = DFHPF12                 00009000
+009100             SET W-DONE TO TRUE                                   00009100
+009200         WHEN EIBAID = DFHCLEAR                                   00009200
+009300             SET W-DONE TO TRUE                                   00009300
+009400         WHEN EIBAID = DFHENTER                                   00009400
+009500             PERFORM A500-APPLY-RATE-CHANGE                       00009500
+009600         WHEN OTHER                                               00009600
+009700             MOVE W-INVALID-KEY-MSG TO EPMMSGO                    00009700
+009710             PERFORM A530-REDISPLAY-CURRENT-PRODUCT                00009710
+009800     END-EVALUATE                                                 00009800
+009900     .                                                            00009900
+010000*                                                                 00010000
+010100 A500-APPLY-RATE-CHANGE.                                          00010100
+010200     IF EPMPRODI = SPACES                                         00010200
+010300         MOVE W-PRODUCT-REQUIRED-MSG TO EPMMSGO                   00010300
+010400     ELSE                                                         00010400
+010410         MOVE EPMPRODI TO EPMPRODO                                00010410
+010500         IF EPMRATEI NOT = SPACES                                 00010500
+010600             PERFORM A520-VALIDATE-AND-WRITE-RATE                 00010600
+010700         END-IF                                                   00010700
+010800         PERFORM A510-SHOW-CURRENT-RATE                           00010800
+010900     END-IF                                                       00010900
+011000     .                                                            00011000
+011100*                                                                 00011100
+011200 A510-SHOW-CURRENT-RATE.                                          00011200
+011300     EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC                00011300
+011400     EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)                      00011400
+011500          YYYYMMDD(W-TODAY-DATE)                                  00011500
+011600          END-EXEC                                                00011600
+011700     MOVE EPMPRODI TO EPSR-PRODUCT-CODE                           00011700
+011800     MOVE W-TODAY-DATE TO EPSR-EFFECTIVE-DATE                     00011800
+011900     EXEC CICS READ FILE('EPSRATE')                               00011900
+012000          INTO(EPSR-RECORD)                                       00012000
+012100          RIDFLD(EPSR-KEY)                                        00012100
+012200          RESP(W-RESP-CODE)                                       00012200
+012300          END-EXEC                                                00012300
+012400     IF W-RESP-CODE = DFHRESP(NORMAL)                             00012400
+012500         MOVE EPSR-INTEREST-RATE TO W-ED-RATE                     00012500
+012600         MOVE W-ED-RATE TO EPMCURRO                               00012600
+012700         MOVE EPSR-EFFECTIVE-DATE TO EPMCURDO                     00012700
+012800     ELSE                                                         00012800
+012900         IF EPMMSGO = SPACES                                      00012900
+013000             MOVE W-NO-RATE-TODAY-MSG TO EPMMSGO                  00013000
+013100         END-IF                                                   00013100
+013200     END-IF                                                       00013200
+013300     .                                                            00013300
+013400*                                                                 00013400
+013500 A520-VALIDATE-AND-WRITE-RATE.                                    00013500
+013600     MOVE EPMRATEI TO EPSPARM-VALIDATE-DATA                       00013600
+013700     MOVE LENGTH OF EPMRATEI TO EPSPARM-MAX-LENGTH                00013700
+013800     CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION                  00013800
+013900     IF EPSPARM-INVALID                                           00013900
+014000         MOVE W-INVALID-RATE-MSG TO EPMMSGO                       00014000
+014100     ELSE                                                         00014100
+014200         EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC            00014200
+014300         EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)                  00014300
+014400              YYYYMMDD(W-TODAY-DATE)                              00014400
+014500              TIME(W-TODAY-TIME)                                  00014500
+014600              END-EXEC                                            00014600
+014700         MOVE EPMPRODI TO EPSR-PRODUCT-CODE                       00014700
+014800         MOVE W-TODAY-DATE TO EPSR-EFFECTIVE-DATE                 00014800
+014900         EXEC CICS READ FILE('EPSRATE')                           00014900
+015000              INTO(EPSR-RECORD)                                   00015000
+015100              RIDFLD(EPSR-KEY)                                    00015100
+015200              UPDATE                                              00015200
+015300              RESP(W-RESP-CODE)                                   00015300
+015400              END-EXEC                                            00015400
+015500         IF W-RESP-CODE NOT = DFHRESP(NORMAL)                     00015500
+015600             MOVE SPACES TO EPSR-RECORD                           00015600
+015700             MOVE EPMPRODI TO EPSR-PRODUCT-CODE                   00015700
+015800             MOVE W-TODAY-DATE TO EPSR-EFFECTIVE-DATE             00015800
+015900         END-IF                                                   00015900
+016000         COMPUTE EPSR-INTEREST-RATE                               00016000
+016100             = EPSPARM-NUMBER + EPSPARM-DECIMAL                   00016100
+016200         MOVE EIBOPID TO EPSR-SET-BY-OPERATOR                     00016200
+016300         MOVE W-TODAY-DATE TO EPSR-SET-DATE                       00016300
+016400         MOVE W-TODAY-TIME TO EPSR-SET-TIME                       00016400
+016500         IF W-RESP-CODE = DFHRESP(NORMAL)                         00016500
+016600             EXEC CICS REWRITE FILE('EPSRATE')                    00016600
+016700                  FROM(EPSR-RECORD)                               00016700
+016800                  END-EXEC                                        00016800
+016900         ELSE                                                     00016900
+017000             EXEC CICS WRITE FILE('EPSRATE')                      00017000
+017100                  FROM(EPSR-RECORD)                               00017100
+017200                  RIDFLD(EPSR-KEY)                                00017200
+017300                  END-EXEC                                        00017300
+017400         END-IF                                                   00017400
+017500         MOVE W-RATE-UPDATED-MSG TO EPMMSGO                       00017500
+017600     END-IF                                                       00017600
+017700     .                                                            00017700
+017800*                                                                 00017800
+017900 A530-REDISPLAY-CURRENT-PRODUCT.                                  00017900
+018000     IF EPMPRODI NOT = SPACES                                     00018000
+018100         MOVE EPMPRODI TO EPMPRODO                                00018100
+018200         PERFORM A510-SHOW-CURRENT-RATE                           00018200
+018300     END-IF                                                       00018300
+018400     .                                                            00018400
+018450*                                                                 00018450
+018500 A900-SEND-NOT-AUTHORIZED.                                        00018500
+018600     EXEC CICS SEND TEXT FROM(W-NOT-AUTHORIZED-MSG)               00018600
+018700          ERASE                                                   00018700
+018800          FREEKB                                                  00018800
+018900          END-EXEC                                                00018900
+019000     .                                                            00019000
